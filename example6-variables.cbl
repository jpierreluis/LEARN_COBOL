@@ -13,6 +13,7 @@
        01  NUMERICO PIC 99 VALUE 70.
        01  TEXTO-EXAMPLE PIC X(26) VALUE "ESTE TEXTO SE VA A MOSTRAR".
        01  NUMERICO-EXAMPLE PIC 9(5) VALUE 20000.
+       01  NUMERICO-EXAMPLE-ED PIC ZZ,ZZZ.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -20,6 +21,7 @@
            DISPLAY SALUDO.
            DISPLAY "VALOR A MOSTRAR: " NUMERICO.
            DISPLAY TEXTO-EXAMPLE.
-           DISPLAY "VALOR DE NUMERO " NUMERICO-EXAMPLE.
-           STOP RUN.
+           MOVE NUMERICO-EXAMPLE TO NUMERICO-EXAMPLE-ED.
+           DISPLAY "VALOR DE NUMERO " NUMERICO-EXAMPLE-ED.
+           GOBACK.
        END PROGRAM CAPITULO-6.

@@ -0,0 +1,116 @@
+000100******************************************************************
+000200* PROGRAM-ID: OPBREG-EXTRAE
+000300* AUTHOR:      J. PIERRE-LUIS
+000400* INSTALLATION: DESK OPERATIONS
+000500* DATE-WRITTEN: 09/08/26
+000600* DATE-COMPILED:
+000700* PURPOSE:     FIRST HALF OF THE OPERACIONES-BASICAS NIGHTLY
+000800*              REGRESSION CHECK.  READS THE STANDING OPBTEST
+000900*              TEST DECK (NUM1/NUM2 PAIRS WITH THEIR PRE-
+001000*              COMPUTED EXPECTED SUMA/RESTA/MULTIPLICAR/DIVIDIR)
+001100*              AND WRITES JUST THE NUM1/NUM2 PAIRS TO OPBTRIN IN
+001200*              THE SAME ORDER, SO OPERACIONES-BASICAS CAN BE RUN
+001300*              OVER THEM IN ITS EXISTING BATCH MODE.  OPBREG-
+001400*              COMPARA THEN CHECKS THE OPBTROUT THAT RUN
+001500*              PRODUCES AGAINST OPBTEST'S EXPECTED VALUES.
+001600* TECTONICS:   cobc -x example11-regresionOperaciones.cbl
+001700*
+001800* MODIFICATION HISTORY
+001900*   09/08/26  JPL  INITIAL VERSION.
+002000******************************************************************
+
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. OPBREG-EXTRAE.
+
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT OPB-REGR-FILE ASSIGN TO "OPBTEST"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-REGR-FILE-STATUS.
+
+002900     SELECT OPB-TRANS-IN-FILE ASSIGN TO "OPBTRIN"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-TRANS-IN-STATUS.
+
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  OPB-REGR-FILE.
+003500 COPY OPBREGR.
+
+003600 FD  OPB-TRANS-IN-FILE.
+003700 01  OPB-IN-RECORD.
+003800     05  OPB-IN-NUM1                 PIC S9(07)V99
+003900                                     SIGN LEADING SEPARATE.
+004000     05  OPB-IN-NUM2                 PIC S9(07)V99
+004100                                     SIGN LEADING SEPARATE.
+
+004200 WORKING-STORAGE SECTION.
+004300 01  WS-REGR-FILE-STATUS.
+004400     COPY FSTATCOD REPLACING FS-NAME BY WS-REGR-CODE.
+004500 01  WS-TRANS-IN-STATUS.
+004600     COPY FSTATCOD REPLACING FS-NAME BY WS-TRANS-IN-CODE.
+
+004700 77  WS-REGR-EOF-SW                  PIC X(01) VALUE "N".
+004800     88  WS-REGR-EOF                 VALUE "Y".
+004900 77  WS-PAIR-COUNT                   PIC 9(07) VALUE ZERO.
+
+005000 PROCEDURE DIVISION.
+005100******************************************************************
+005200* 0000-MAINLINE
+005300******************************************************************
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+005600     PERFORM 2000-READ-REGR-RECORD
+005650         THRU 2000-READ-REGR-RECORD-EXIT.
+005700     PERFORM 3000-WRITE-TRANS-IN
+005800         THRU 3000-WRITE-TRANS-IN-EXIT
+005900         UNTIL WS-REGR-EOF.
+006000     PERFORM 4000-TERMINATE THRU 4000-TERMINATE-EXIT.
+006100     GOBACK.
+
+006300******************************************************************
+006400* 1000-INITIALIZE
+006500******************************************************************
+006600 1000-INITIALIZE.
+006700     OPEN INPUT OPB-REGR-FILE.
+006800     OPEN OUTPUT OPB-TRANS-IN-FILE.
+006900 1000-INITIALIZE-EXIT.
+007000     EXIT.
+
+007200******************************************************************
+007300* 2000-READ-REGR-RECORD
+007400******************************************************************
+007500 2000-READ-REGR-RECORD.
+007600     READ OPB-REGR-FILE
+007700         AT END
+007800             SET WS-REGR-EOF TO TRUE
+007900     END-READ.
+008000 2000-READ-REGR-RECORD-EXIT.
+008100     EXIT.
+
+008300******************************************************************
+008400* 3000-WRITE-TRANS-IN
+008500******************************************************************
+008600 3000-WRITE-TRANS-IN.
+008700     MOVE REGR-NUM1 TO OPB-IN-NUM1.
+008800     MOVE REGR-NUM2 TO OPB-IN-NUM2.
+008900     WRITE OPB-IN-RECORD.
+009000     ADD 1 TO WS-PAIR-COUNT.
+009100     PERFORM 2000-READ-REGR-RECORD
+009150         THRU 2000-READ-REGR-RECORD-EXIT.
+009200 3000-WRITE-TRANS-IN-EXIT.
+009300     EXIT.
+
+009500******************************************************************
+009600* 4000-TERMINATE
+009700******************************************************************
+009800 4000-TERMINATE.
+009900     CLOSE OPB-REGR-FILE.
+010000     CLOSE OPB-TRANS-IN-FILE.
+010100     DISPLAY "OPBREG-EXTRAE: " WS-PAIR-COUNT
+010150         " PARES ESCRITOS A OPBTRIN".
+010200 4000-TERMINATE-EXIT.
+010300     EXIT.
+
+010500 END PROGRAM OPBREG-EXTRAE.

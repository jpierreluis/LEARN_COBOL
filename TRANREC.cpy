@@ -0,0 +1,16 @@
+000100******************************************************************
+000200* COPYBOOK:    TRANREC
+000300* AUTHOR:      J. PIERRE-LUIS
+000400* DATE-WRITTEN: 09/08/26
+000500* PURPOSE:     RECORD LAYOUT FOR THE TRANMAST INDEXED
+000600*              TRANSACTION MASTER FILE.
+000700*
+000800* MODIFICATION HISTORY
+000900*   09/08/26  JPL  INITIAL VERSION.
+001000******************************************************************
+001100 01  ENT-TRAN-RECORD.
+001200     05  ENT-TRAN-KEY                PIC X(10).
+001300     05  ENT-TRAN-ALT-KEY            PIC X(08).
+001400     05  ENT-TRAN-DATE               PIC 9(08).
+001500     05  ENT-TRAN-AMOUNT             PIC 9(09)V99.
+001600     05  FILLER                      PIC X(20).

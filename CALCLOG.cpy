@@ -0,0 +1,24 @@
+000100******************************************************************
+000200* COPYBOOK:    CALCLOG
+000300* AUTHOR:      J. PIERRE-LUIS
+000400* DATE-WRITTEN: 09/08/26
+000500* PURPOSE:     AUDIT TRAIL RECORD WRITTEN TO THE CALCLOG FILE
+000600*              FOR EVERY CALCULADORA RUN.
+000700*
+000800* MODIFICATION HISTORY
+000900*   09/08/26  JPL  INITIAL VERSION.
+000950*   09/08/26  JPL  ADDED CALC-LOG-RUN-DATE/CALC-LOG-RUN-TIME SO
+000960*                  A RUN CAN BE TIED BACK TO THE DAY IT HAPPENED.
+000970*   09/08/26  JPL  ADDED CALC-LOG-APPR-STATUS SO A CRITICAL RUN'S
+000980*                  SUPERVISOR SIGN-OFF STATE IS VISIBLE ON THE
+000990*                  AUDIT TRAIL ITSELF, NOT ONLY IN CALCAPR.
+001000******************************************************************
+001100 01  CALC-LOG-RECORD.
+001200     05  CALC-LOG-NUM1               PIC 9(04).
+001300     05  CALC-LOG-NUM2               PIC 9(04).
+001400     05  CALC-LOG-RESULTADO          PIC 9(05).
+001500     05  CALC-LOG-CLASS              PIC X(08).
+001600     05  CALC-LOG-OPERATOR-ID        PIC X(08).
+001700     05  CALC-LOG-RUN-DATE           PIC 9(08).
+001800     05  CALC-LOG-RUN-TIME           PIC 9(08).
+001900     05  CALC-LOG-APPR-STATUS        PIC X(01).

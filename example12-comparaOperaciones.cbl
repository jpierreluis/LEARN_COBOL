@@ -0,0 +1,269 @@
+000100******************************************************************
+000200* PROGRAM-ID: OPBREG-COMPARA
+000300* AUTHOR:      J. PIERRE-LUIS
+000400* INSTALLATION: DESK OPERATIONS
+000500* DATE-WRITTEN: 09/08/26
+000600* DATE-COMPILED:
+000700* PURPOSE:     SECOND HALF OF THE OPERACIONES-BASICAS NIGHTLY
+000800*              REGRESSION CHECK.  READS THE STANDING OPBTEST
+000900*              TEST DECK (EXPECTED SUMA/RESTA/MULTIPLICAR/
+001000*              DIVIDIR FOR EACH NUM1/NUM2 PAIR) SIDE BY SIDE WITH
+001100*              THE OPBTROUT A BATCH RUN OF OPERACIONES-BASICAS
+001200*              JUST PRODUCED OVER THOSE SAME PAIRS (VIA OPBREG-
+001300*              EXTRAE), COMPARES EVERY FIELD, AND REPORTS ANY
+001400*              RECORD WHERE THE TWO DISAGREE INSTEAD OF LEAVING
+001500*              SOMEONE TO EYEBALL OPBTROUT BY HAND.  ENDS WITH
+001600*              RETURN-CODE 4 IF ANY MISMATCH (OR A RECORD COUNT
+001700*              MISMATCH BETWEEN THE TWO FILES) WAS FOUND, 0 IF
+001800*              THE WHOLE DECK MATCHED.
+001900* TECTONICS:   cobc -x example12-comparaOperaciones.cbl
+002000*
+002100* MODIFICATION HISTORY
+002200*   09/08/26  JPL  INITIAL VERSION.
+002250*   09/08/26  JPL  3000-COMPARE-PAIR NOW ALSO COMPARES NUM1/NUM2
+002260*                  THEMSELVES SO A RECORD THAT HAS FALLEN OUT OF
+002270*                  ALIGNMENT WITH ITS PARTNER FILE (SAME OVERALL
+002280*                  COUNT, ROWS SHIFTED) IS FLAGGED INSTEAD OF
+002290*                  SILENTLY COMPARING UNRELATED PAIRS.
+002300******************************************************************
+
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID. OPBREG-COMPARA.
+
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT OPB-REGR-FILE ASSIGN TO "OPBTEST"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-REGR-FILE-STATUS.
+
+003200     SELECT OPB-TRANS-OUT-FILE ASSIGN TO "OPBTROUT"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-TRANS-OUT-STATUS.
+
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  OPB-REGR-FILE.
+003800 COPY OPBREGR.
+
+003900 FD  OPB-TRANS-OUT-FILE.
+004000 01  OPB-OUT-RECORD.
+004100     05  OPB-OUT-NUM1                PIC S9(07)V99
+004200                                     SIGN LEADING SEPARATE.
+004300     05  OPB-OUT-NUM2                PIC S9(07)V99
+004400                                     SIGN LEADING SEPARATE.
+004500     05  OPB-OUT-SUMA                PIC S9(07)V99
+004600                                     SIGN LEADING SEPARATE.
+004700     05  OPB-OUT-RESTA               PIC S9(07)V99
+004800                                     SIGN LEADING SEPARATE.
+004900     05  OPB-OUT-MULTIPLICAR         PIC S9(09)V99
+005000                                     SIGN LEADING SEPARATE.
+005100     05  OPB-OUT-DIVIDIR             PIC S9(07)V99
+005200                                     SIGN LEADING SEPARATE.
+005300     05  OPB-OUT-MULT-ERR            PIC X(01).
+005400     05  OPB-OUT-DIV-ERR             PIC X(01).
+
+005500 WORKING-STORAGE SECTION.
+005600 01  WS-REGR-FILE-STATUS.
+005700     COPY FSTATCOD REPLACING FS-NAME BY WS-REGR-CODE.
+005800 01  WS-TRANS-OUT-STATUS.
+005900     COPY FSTATCOD REPLACING FS-NAME BY WS-TRANS-OUT-CODE.
+
+006000 77  WS-REGR-EOF-SW                  PIC X(01) VALUE "N".
+006100     88  WS-REGR-EOF                 VALUE "Y".
+006200 77  WS-TROUT-EOF-SW                 PIC X(01) VALUE "N".
+006300     88  WS-TROUT-EOF                VALUE "Y".
+
+006400 77  WS-COMPARE-COUNT                PIC 9(07) VALUE ZERO.
+006500 77  WS-MISMATCH-COUNT               PIC 9(07) VALUE ZERO.
+006600 77  WS-PAIR-ED                      PIC -Z(06)9.99.
+
+006700 PROCEDURE DIVISION.
+006800******************************************************************
+006900* 0000-MAINLINE
+007000******************************************************************
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+007300     PERFORM 2000-READ-REGR-RECORD
+007310         THRU 2000-READ-REGR-RECORD-EXIT.
+007400     PERFORM 2100-READ-TROUT-RECORD
+007410         THRU 2100-READ-TROUT-RECORD-EXIT.
+007500     PERFORM 3000-COMPARE-PAIR
+007600         THRU 3000-COMPARE-PAIR-EXIT
+007700         UNTIL WS-REGR-EOF OR WS-TROUT-EOF.
+007800     PERFORM 3500-CHECK-RECORD-COUNTS
+007810         THRU 3500-CHECK-RECORD-COUNTS-EXIT.
+007900     PERFORM 4000-PRINT-SUMMARY THRU 4000-PRINT-SUMMARY-EXIT.
+008000     PERFORM 5000-TERMINATE THRU 5000-TERMINATE-EXIT.
+008100     GOBACK.
+
+008300******************************************************************
+008400* 1000-INITIALIZE
+008500******************************************************************
+008600 1000-INITIALIZE.
+008700     OPEN INPUT OPB-REGR-FILE.
+008800     OPEN INPUT OPB-TRANS-OUT-FILE.
+008900 1000-INITIALIZE-EXIT.
+009000     EXIT.
+
+009200******************************************************************
+009300* 2000-READ-REGR-RECORD
+009400******************************************************************
+009500 2000-READ-REGR-RECORD.
+009600     READ OPB-REGR-FILE
+009700         AT END
+009800             SET WS-REGR-EOF TO TRUE
+009900     END-READ.
+010000 2000-READ-REGR-RECORD-EXIT.
+010100     EXIT.
+
+010300******************************************************************
+010400* 2100-READ-TROUT-RECORD
+010500******************************************************************
+010600 2100-READ-TROUT-RECORD.
+010700     READ OPB-TRANS-OUT-FILE
+010800         AT END
+010900             SET WS-TROUT-EOF TO TRUE
+011000     END-READ.
+011100 2100-READ-TROUT-RECORD-EXIT.
+011200     EXIT.
+
+011400******************************************************************
+011500* 3000-COMPARE-PAIR  -  COMPARES ONE OPBTEST EXPECTED RECORD TO
+011600*                       THE MATCHING OPBTROUT ACTUAL RECORD.
+011700******************************************************************
+011800 3000-COMPARE-PAIR.
+011900     ADD 1 TO WS-COMPARE-COUNT.
+012000     MOVE REGR-NUM1 TO WS-PAIR-ED.
+012010     IF REGR-NUM1 NOT = OPB-OUT-NUM1
+012020       OR REGR-NUM2 NOT = OPB-OUT-NUM2
+012030         PERFORM 3105-REPORT-OPERANDS
+012040             THRU 3105-REPORT-OPERANDS-EXIT
+012050     END-IF.
+012100     IF REGR-EXP-SUMA NOT = OPB-OUT-SUMA
+012200         PERFORM 3100-REPORT-MISMATCH
+012210             THRU 3100-REPORT-MISMATCH-EXIT
+012300     END-IF.
+012400     IF REGR-EXP-RESTA NOT = OPB-OUT-RESTA
+012500         PERFORM 3110-REPORT-RESTA THRU 3110-REPORT-RESTA-EXIT
+012600     END-IF.
+012700     IF REGR-EXP-MULTIPLICAR NOT = OPB-OUT-MULTIPLICAR
+012800       OR REGR-EXP-MULT-ERR NOT = OPB-OUT-MULT-ERR
+012900         PERFORM 3120-REPORT-MULT THRU 3120-REPORT-MULT-EXIT
+013000     END-IF.
+013100     IF REGR-EXP-DIVIDIR NOT = OPB-OUT-DIVIDIR
+013200       OR REGR-EXP-DIV-ERR NOT = OPB-OUT-DIV-ERR
+013300         PERFORM 3130-REPORT-DIV THRU 3130-REPORT-DIV-EXIT
+013400     END-IF.
+013500     PERFORM 2000-READ-REGR-RECORD
+013510         THRU 2000-READ-REGR-RECORD-EXIT.
+013600     PERFORM 2100-READ-TROUT-RECORD
+013700         THRU 2100-READ-TROUT-RECORD-EXIT.
+013800 3000-COMPARE-PAIR-EXIT.
+013900     EXIT.
+
+013910******************************************************************
+013920* 3105-REPORT-OPERANDS  -  NUM1/NUM2 THEMSELVES DISAGREED, I.E.
+013930*                          OPBTEST AND OPBTROUT HAVE FALLEN OUT OF
+013940*                          ALIGNMENT WITH EACH OTHER.  THE FOUR
+013950*                          COMPUTED-RESULT CHECKS BELOW ARE THEN
+013960*                          COMPARING UNRELATED PAIRS.
+013970******************************************************************
+013980 3105-REPORT-OPERANDS.
+013990     ADD 1 TO WS-MISMATCH-COUNT.
+014000     DISPLAY "OPERANDOS DESALINEADOS PARA NUM1=" WS-PAIR-ED
+014010         " - OPBTEST NUM2=" REGR-NUM2 " OPBTROUT NUM1="
+014020         OPB-OUT-NUM1 " NUM2=" OPB-OUT-NUM2.
+014030 3105-REPORT-OPERANDS-EXIT.
+014040     EXIT.
+
+014100******************************************************************
+014200* 3100-REPORT-MISMATCH  -  SUMA DISAGREED.
+014300******************************************************************
+014400 3100-REPORT-MISMATCH.
+014500     ADD 1 TO WS-MISMATCH-COUNT.
+014600     DISPLAY "SUMA NO COINCIDE PARA NUM1=" WS-PAIR-ED
+014700         " - ESPERADO=" REGR-EXP-SUMA " OBTENIDO=" OPB-OUT-SUMA.
+014800 3100-REPORT-MISMATCH-EXIT.
+014900     EXIT.
+
+015100******************************************************************
+015200* 3110-REPORT-RESTA  -  RESTA DISAGREED.
+015300******************************************************************
+015400 3110-REPORT-RESTA.
+015500     ADD 1 TO WS-MISMATCH-COUNT.
+015600     DISPLAY "RESTA NO COINCIDE PARA NUM1=" WS-PAIR-ED
+015700         " - ESPERADO=" REGR-EXP-RESTA " OBTENIDO=" OPB-OUT-RESTA.
+015800 3110-REPORT-RESTA-EXIT.
+015900     EXIT.
+
+016100******************************************************************
+016200* 3120-REPORT-MULT  -  MULTIPLICAR (OR ITS ERROR FLAG) DISAGREED.
+016300******************************************************************
+016400 3120-REPORT-MULT.
+016500     ADD 1 TO WS-MISMATCH-COUNT.
+016600     DISPLAY "MULTIPLICAR NO COINCIDE PARA NUM1=" WS-PAIR-ED
+016700         " - ESPERADO=" REGR-EXP-MULTIPLICAR REGR-EXP-MULT-ERR
+016800         " OBTENIDO=" OPB-OUT-MULTIPLICAR OPB-OUT-MULT-ERR.
+016900 3120-REPORT-MULT-EXIT.
+017000     EXIT.
+
+017200******************************************************************
+017300* 3130-REPORT-DIV  -  DIVIDIR (OR ITS ERROR FLAG) DISAGREED.
+017400******************************************************************
+017500 3130-REPORT-DIV.
+017600     ADD 1 TO WS-MISMATCH-COUNT.
+017700     DISPLAY "DIVIDIR NO COINCIDE PARA NUM1=" WS-PAIR-ED
+017800         " - ESPERADO=" REGR-EXP-DIVIDIR REGR-EXP-DIV-ERR
+017900         " OBTENIDO=" OPB-OUT-DIVIDIR OPB-OUT-DIV-ERR.
+018000 3130-REPORT-DIV-EXIT.
+018100     EXIT.
+
+018300******************************************************************
+018400* 3500-CHECK-RECORD-COUNTS  -  OPBTEST AND OPBTROUT MUST HAVE THE
+018500*                              SAME NUMBER OF RECORDS; EITHER
+018600*                              FILE ENDING EARLY MEANS THE BATCH
+018700*                              RUN DROPPED OR DUPLICATED A
+018800*                              TRANSACTION.
+018900******************************************************************
+019000 3500-CHECK-RECORD-COUNTS.
+019100     IF NOT WS-REGR-EOF
+019200         ADD 1 TO WS-MISMATCH-COUNT
+019300         DISPLAY "OPBTROUT TERMINO ANTES DE TIEMPO - FALTAN "
+019400             "REGISTROS RESPECTO A OPBTEST"
+019500     END-IF.
+019600     IF NOT WS-TROUT-EOF
+019700         ADD 1 TO WS-MISMATCH-COUNT
+019800         DISPLAY "OPBTROUT TIENE MAS REGISTROS DE LOS "
+019900             "ESPERADOS EN OPBTEST"
+020000     END-IF.
+020100 3500-CHECK-RECORD-COUNTS-EXIT.
+020200     EXIT.
+
+020400******************************************************************
+020500* 4000-PRINT-SUMMARY
+020600******************************************************************
+020700 4000-PRINT-SUMMARY.
+020800     DISPLAY "---- REGRESION OPERACIONES-BASICAS ----".
+020900     DISPLAY "PARES COMPARADOS: " WS-COMPARE-COUNT.
+021000     DISPLAY "DISCREPANCIAS:    " WS-MISMATCH-COUNT.
+021100     IF WS-MISMATCH-COUNT = ZERO
+021200         DISPLAY "RESULTADO: PASA"
+021300         MOVE 0 TO RETURN-CODE
+021400     ELSE
+021500         DISPLAY "RESULTADO: FALLA"
+021600         MOVE 4 TO RETURN-CODE
+021700     END-IF.
+021800 4000-PRINT-SUMMARY-EXIT.
+021900     EXIT.
+
+022100******************************************************************
+022200* 5000-TERMINATE
+022300******************************************************************
+022400 5000-TERMINATE.
+022500     CLOSE OPB-REGR-FILE.
+022600     CLOSE OPB-TRANS-OUT-FILE.
+022700 5000-TERMINATE-EXIT.
+022800     EXIT.
+
+023000 END PROGRAM OPBREG-COMPARA.

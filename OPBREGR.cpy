@@ -0,0 +1,34 @@
+000100******************************************************************
+000200* COPYBOOK:    OPBREGR
+000300* AUTHOR:      J. PIERRE-LUIS
+000400* DATE-WRITTEN: 09/08/26
+000500* PURPOSE:     STANDING REGRESSION RECORD FOR OPERACIONES-BASICAS.
+000600*              EACH RECORD CARRIES ONE NUM1/NUM2 PAIR TOGETHER
+000700*              WITH ITS PRE-COMPUTED EXPECTED SUMA, RESTA,
+000800*              MULTIPLICAR AND DIVIDIR (AND THE MULTIPLICAR/
+000900*              DIVIDIR ERROR FLAGS) SO OPBREG-COMPARA CAN PROVE
+001000*              A RUN OF OPERACIONES-BASICAS AGAINST KNOWN-GOOD
+001100*              ANSWERS INSTEAD OF JUST EYEBALLING OPBTROUT.  THE
+001200*              PICTURES MATCH OPB-IN-RECORD/OPB-OUT-RECORD IN
+001300*              OPERACIONES-BASICAS FIELD FOR FIELD SO A RECORD
+001400*              HERE LINES UP BYTE FOR BYTE WITH THE OPBTROUT
+001500*              RECORD IT IS CHECKED AGAINST.
+001600*
+001700* MODIFICATION HISTORY
+001800*   09/08/26  JPL  INITIAL VERSION.
+001900******************************************************************
+002000 01  OPB-REGR-RECORD.
+002100     05  REGR-NUM1                   PIC S9(07)V99
+002200                                     SIGN LEADING SEPARATE.
+002300     05  REGR-NUM2                   PIC S9(07)V99
+002400                                     SIGN LEADING SEPARATE.
+002500     05  REGR-EXP-SUMA               PIC S9(07)V99
+002600                                     SIGN LEADING SEPARATE.
+002700     05  REGR-EXP-RESTA              PIC S9(07)V99
+002800                                     SIGN LEADING SEPARATE.
+002900     05  REGR-EXP-MULTIPLICAR        PIC S9(09)V99
+003000                                     SIGN LEADING SEPARATE.
+003100     05  REGR-EXP-DIVIDIR            PIC S9(07)V99
+003200                                     SIGN LEADING SEPARATE.
+003300     05  REGR-EXP-MULT-ERR           PIC X(01).
+003400     05  REGR-EXP-DIV-ERR            PIC X(01).

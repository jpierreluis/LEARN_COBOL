@@ -0,0 +1,194 @@
+000100******************************************************************
+000200* PROGRAM-ID: CALCSUMRPT
+000300* AUTHOR:      J. PIERRE-LUIS
+000400* INSTALLATION: DESK OPERATIONS
+000500* DATE-WRITTEN: 09/08/26
+000600* DATE-COMPILED:
+000700* PURPOSE:     READS THE CALCLOG AUDIT TRAIL WRITTEN BY
+000800*              CALCULADORA AND PRINTS A FORMATTED DAILY SUMMARY:
+000900*              TOTAL RUNS, TOTAL OF ALL RESULTADO VALUES, AND
+001000*              COUNTS OF RUNS ABOVE 50 VERSUS AT OR BELOW 50.
+001100* TECTONICS:   cobc -x example9-resumenCalculadora.cbl
+001200*
+001300* MODIFICATION HISTORY
+001400*   09/08/26  JPL  INITIAL VERSION.
+001450*   09/08/26  JPL  ADDED THE EARLIEST/LATEST CALC-LOG-RUN-DATE
+001460*                  COVERED BY THE LOG TO THE SUMMARY SO A READER
+001470*                  KNOWS WHICH DAY(S) OF RUNS IT REPORTS ON.
+001480*   09/08/26  JPL  LOG/RPT FILE STATUS FIELDS NOW COPY THE
+001490*                  SHARED FSTATCOD CONDITION NAMES.
+001495*   09/08/26  JPL  GUARDED THE OPEN INPUT OF CALCLOG WITH A
+001496*                  STATUS-35 CHECK SO A DAY-ONE RUN (BEFORE
+001497*                  CALCULADORA HAS EVER WRITTEN TO CALCLOG)
+001498*                  DISPLAYS A MESSAGE AND SKIPS TO TERMINATION
+001499*                  INSTEAD OF READING AN UNOPENED FILE.
+001500*   09/08/26  JPL  WIDENED RPT-TOTAL-RUNS-EDIT, RPT-ABOVE-50-EDIT,
+001510*                  AND RPT-AT-BELOW-50-EDIT TO PIC Z,ZZZ,ZZ9 SO
+001520*                  A 7-DIGIT COUNTER NO LONGER TRUNCATES.
+001530******************************************************************
+
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. CALCSUMRPT.
+
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-LOG-FILE-STATUS.
+
+002700     SELECT CALC-RPT-FILE ASSIGN TO "CALCRPT"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-RPT-FILE-STATUS.
+
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  CALC-LOG-FILE.
+003400 COPY CALCLOG.
+
+003600 FD  CALC-RPT-FILE.
+003700 01  RPT-LINE                        PIC X(60).
+
+003900 WORKING-STORAGE SECTION.
+004000 01  WS-LOG-FILE-STATUS.
+004050     COPY FSTATCOD REPLACING FS-NAME BY WS-LOG-CODE.
+004100 01  WS-RPT-FILE-STATUS.
+004150     COPY FSTATCOD REPLACING FS-NAME BY WS-RPT-CODE.
+004200 77  RPT-EOF-SW                      PIC X(01) VALUE "N".
+004300     88  RPT-EOF                     VALUE "Y".
+
+004500 77  RPT-TOTAL-RUNS                  PIC 9(07) VALUE ZERO.
+004600 77  RPT-TOTAL-RESULTADO             PIC 9(09) VALUE ZERO.
+004700 77  RPT-COUNT-ABOVE-50              PIC 9(07) VALUE ZERO.
+004800 77  RPT-COUNT-AT-OR-BELOW-50        PIC 9(07) VALUE ZERO.
+004850 77  RPT-EARLIEST-DATE               PIC 9(08) VALUE 99999999.
+004860 77  RPT-LATEST-DATE                 PIC 9(08) VALUE ZERO.
+
+005000 01  RPT-TOTAL-RUNS-EDIT             PIC Z,ZZZ,ZZ9.
+005100 01  RPT-TOTAL-RESULT-EDIT           PIC ZZZ,ZZZ,ZZ9.
+005200 01  RPT-ABOVE-50-EDIT               PIC Z,ZZZ,ZZ9.
+005300 01  RPT-AT-BELOW-50-EDIT            PIC Z,ZZZ,ZZ9.
+
+005500 PROCEDURE DIVISION.
+005600******************************************************************
+005700* 0000-MAINLINE
+005800******************************************************************
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+006050     IF FS-NOT-FOUND OF WS-LOG-FILE-STATUS
+006060         DISPLAY "CALCLOG AUN NO EXISTE - NO HAY CORRIDAS QUE "
+006070             "RESUMIR."
+006080     ELSE
+006090         PERFORM 2000-READ-LOG-RECORD
+006095             THRU 2000-READ-LOG-RECORD-EXIT
+006100         PERFORM 3000-ACCUMULATE THRU 3000-ACCUMULATE-EXIT
+006200             UNTIL RPT-EOF
+006300         PERFORM 4000-PRINT-SUMMARY THRU 4000-PRINT-SUMMARY-EXIT
+006400     END-IF.
+006500     PERFORM 5000-TERMINATE THRU 5000-TERMINATE-EXIT.
+006600     GOBACK.
+
+006800******************************************************************
+006900* 1000-INITIALIZE
+007000******************************************************************
+007100 1000-INITIALIZE.
+007200     OPEN INPUT CALC-LOG-FILE.
+007300     OPEN OUTPUT CALC-RPT-FILE.
+007400 1000-INITIALIZE-EXIT.
+007500     EXIT.
+
+007700******************************************************************
+007800* 2000-READ-LOG-RECORD
+007900******************************************************************
+008000 2000-READ-LOG-RECORD.
+008100     READ CALC-LOG-FILE
+008200         AT END
+008300             SET RPT-EOF TO TRUE
+008400     END-READ.
+008500 2000-READ-LOG-RECORD-EXIT.
+008600     EXIT.
+
+008800******************************************************************
+008900* 3000-ACCUMULATE
+009000******************************************************************
+009100 3000-ACCUMULATE.
+009200     ADD 1 TO RPT-TOTAL-RUNS.
+009210     IF CALC-LOG-RUN-DATE < RPT-EARLIEST-DATE
+009220         MOVE CALC-LOG-RUN-DATE TO RPT-EARLIEST-DATE
+009230     END-IF.
+009240     IF CALC-LOG-RUN-DATE > RPT-LATEST-DATE
+009250         MOVE CALC-LOG-RUN-DATE TO RPT-LATEST-DATE
+009260     END-IF.
+009300     ADD CALC-LOG-RESULTADO TO RPT-TOTAL-RESULTADO.
+009400     IF CALC-LOG-RESULTADO > 50
+009500         ADD 1 TO RPT-COUNT-ABOVE-50
+009600     ELSE
+009700         ADD 1 TO RPT-COUNT-AT-OR-BELOW-50
+009800     END-IF.
+009900     PERFORM 2000-READ-LOG-RECORD THRU 2000-READ-LOG-RECORD-EXIT.
+010000 3000-ACCUMULATE-EXIT.
+010100     EXIT.
+
+010300******************************************************************
+010400* 4000-PRINT-SUMMARY
+010500******************************************************************
+010600 4000-PRINT-SUMMARY.
+010700     MOVE RPT-TOTAL-RUNS           TO RPT-TOTAL-RUNS-EDIT.
+010800     MOVE RPT-TOTAL-RESULTADO      TO RPT-TOTAL-RESULT-EDIT.
+010900     MOVE RPT-COUNT-ABOVE-50       TO RPT-ABOVE-50-EDIT.
+011000     MOVE RPT-COUNT-AT-OR-BELOW-50 TO RPT-AT-BELOW-50-EDIT.
+
+011200     MOVE "CALCULADORA - RESUMEN DIARIO" TO RPT-LINE.
+011300     WRITE RPT-LINE.
+011400     DISPLAY "CALCULADORA - RESUMEN DIARIO".
+
+011410     MOVE SPACES TO RPT-LINE.
+011420     IF RPT-TOTAL-RUNS = ZERO
+011430         STRING "PERIODO CUBIERTO:        SIN CORRIDAS"
+011440             DELIMITED BY SIZE INTO RPT-LINE
+011450     ELSE
+011460         STRING "PERIODO CUBIERTO:        " RPT-EARLIEST-DATE
+011470             " A " RPT-LATEST-DATE
+011480             DELIMITED BY SIZE INTO RPT-LINE
+011490     END-IF.
+011500     WRITE RPT-LINE.
+011510     DISPLAY RPT-LINE.
+
+011550     MOVE SPACES TO RPT-LINE.
+011600     STRING "TOTAL DE CORRIDAS:       " RPT-TOTAL-RUNS-EDIT
+011700         DELIMITED BY SIZE INTO RPT-LINE.
+011800     WRITE RPT-LINE.
+011900     DISPLAY RPT-LINE.
+
+012050     MOVE SPACES TO RPT-LINE.
+012100     STRING "TOTAL DE RESULTADOS:     " RPT-TOTAL-RESULT-EDIT
+012200         DELIMITED BY SIZE INTO RPT-LINE.
+012300     WRITE RPT-LINE.
+012400     DISPLAY RPT-LINE.
+
+012550     MOVE SPACES TO RPT-LINE.
+012600     STRING "CORRIDAS MAYOR A 50:     " RPT-ABOVE-50-EDIT
+012700         DELIMITED BY SIZE INTO RPT-LINE.
+012800     WRITE RPT-LINE.
+012900     DISPLAY RPT-LINE.
+
+013050     MOVE SPACES TO RPT-LINE.
+013100     STRING "CORRIDAS <= 50:          " RPT-AT-BELOW-50-EDIT
+013200         DELIMITED BY SIZE INTO RPT-LINE.
+013300     WRITE RPT-LINE.
+013400     DISPLAY RPT-LINE.
+013500 4000-PRINT-SUMMARY-EXIT.
+013600     EXIT.
+
+013800******************************************************************
+013900* 5000-TERMINATE
+014000******************************************************************
+014100 5000-TERMINATE.
+014150     IF NOT FS-NOT-FOUND OF WS-LOG-FILE-STATUS
+014200         CLOSE CALC-LOG-FILE
+014250     END-IF.
+014300     CLOSE CALC-RPT-FILE.
+014400 5000-TERMINATE-EXIT.
+014500     EXIT.
+
+014700 END PROGRAM CALCSUMRPT.

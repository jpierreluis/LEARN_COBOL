@@ -0,0 +1,95 @@
+//DESKWORK JOB (ACCTG),'J PIERRE-LUIS',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//* JOBNAME:  DESKWORK
+//* AUTHOR:   J. PIERRE-LUIS
+//* PURPOSE:  RUNS THE DESK'S FIVE DAILY PROGRAMS IN SEQUENCE --
+//*           DIVISION_DE_ENTORNO, DIVISION_DE_PROCEIMIENTOS,
+//*           CAPITULO-6, OPERACIONES-BASICAS AND CALCULADORA -- THE
+//*           SAME FIVE PROGRAMS MENU-PRINCIPAL OFFERS ONE AT A TIME
+//*           INTERACTIVELY, RUN HERE AS ONE UNATTENDED BATCH WINDOW.
+//*           OPERACIONES-BASICAS AND CALCULADORA ARE DRIVEN IN THEIR
+//*           BATCH MODE (SYSIN "B") SO THE WHOLE DAY'S TRANSACTIONS
+//*           ARE PROCESSED IN ONE PASS OF EACH STEP.
+//*
+//* COND CODES:  EACH STEP AFTER THE FIRST CARRIES A COND PARAMETER
+//*              THAT FLUSHES THE REMAINING STEPS IF AN EARLIER STEP
+//*              ENDED WITH A CONDITION CODE OF 4 OR HIGHER (A FILE
+//*              STATUS PROBLEM OR, FOR STEP040/STEP050, AN OUT-OF-
+//*              BALANCE BATCH OR A REJECTED RECORD).
+//*
+//* RESTART:     TO RESTART THIS JOB AFTER AN ABEND WITHOUT REPEATING
+//*              THE STEPS THAT ALREADY COMPLETED, RESUBMIT IT WITH
+//*              RESTART=stepname ADDED TO THE JOB CARD, E.G.
+//*                  //DESKWORK JOB (ACCTG),'J PIERRE-LUIS',CLASS=A,
+//*                  //         MSGCLASS=X,NOTIFY=&SYSUID,
+//*                  //         RESTART=STEP040
+//*              TO PICK THE JOB BACK UP AT STEP040.  OPERACIONES-
+//*              BASICAS ALSO CHECKPOINTS ITS OWN BATCH WINDOW
+//*              INTERNALLY (SEE OPBCKPT), SO A STEP040 RESTART
+//*              RESUMES PAST THE LAST CHECKPOINTED RECORD EVEN IF
+//*              THE STEP ITSELF IS RERUN FROM THE TOP.
+//*
+//* MODIFICATION HISTORY
+//*   09/08/26  JPL  INITIAL VERSION.
+//*   09/08/26  JPL  STEP040 NOW CARRIES AN OPBCTL DD -- THE BATCH
+//*              CONTROL TOTAL OPERACIONES-BASICAS RECONCILES AGAINST
+//*              MUST BE SUPPLIED WITH THE TRANSMITTAL, NOT RE-DERIVED
+//*              FROM THE TRANSACTIONS THEMSELVES.  STEP050'S COND NOW
+//*              CHAINS STEP010 THROUGH STEP040 LIKE STEP030/STEP040
+//*              ALREADY DID, SO A BYPASSED UPSTREAM STEP BYPASSES
+//*              STEP050 TOO INSTEAD OF LETTING IT RUN ANYWAY.
+//*   09/08/26  JPL  EVERY COND ABOVE TESTED RC LE 4 -- SINCE NO STEP
+//*              EVER SETS A RETURN CODE OTHER THAN 0 OR 4, THAT TEST
+//*              WAS TRUE FOR A CLEAN RUN TOO, SO STEP020 ONWARD WERE
+//*              SKIPPED EVEN WHEN EVERYTHING SUCCEEDED.  CHANGED EVERY
+//*              COND TO RC GE 4 SO THE BYPASS FIRES ONLY WHEN AN
+//*              UPSTREAM STEP ACTUALLY FAILED.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=DIVISION_DE_ENTORNO
+//TRANMAST DD   DSN=DESK.DAILY.TRANMAST,DISP=(MOD,CATLG,CATLG)
+//ACCTMAST DD   DSN=DESK.DAILY.ACCTMAST,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=DIVISION_DE_PROCEIMIENTOS,COND=(4,GE,STEP010)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=CAPITULO-6,
+//         COND=((4,GE,STEP010),(4,GE,STEP020))
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=OPERACIONES-BASICAS,
+//         COND=((4,GE,STEP010),(4,GE,STEP020),(4,GE,STEP030))
+//OPBTRIN  DD   DSN=DESK.DAILY.OPBTRIN,DISP=SHR
+//OPBTROUT DD   DSN=DESK.DAILY.OPBTROUT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//OPBCKPT  DD   DSN=DESK.DAILY.OPBCKPT,DISP=(MOD,CATLG,CATLG)
+//OPBREJ   DD   DSN=DESK.DAILY.OPBREJ,DISP=(MOD,CATLG,CATLG)
+//OPBCTL   DD   DSN=DESK.DAILY.OPBCTL,DISP=SHR
+//ACCTMAST DD   DSN=DESK.DAILY.ACCTMAST,DISP=(MOD,CATLG,CATLG)
+//SYSIN    DD   *
+B
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=CALCULADORA,
+//         COND=((4,GE,STEP010),(4,GE,STEP020),(4,GE,STEP030),
+//         (4,GE,STEP040))
+//CALCCTL   DD  DSN=DESK.DAILY.CALCCTL,DISP=(MOD,CATLG,CATLG)
+//CALCLOG   DD  DSN=DESK.DAILY.CALCLOG,DISP=(MOD,CATLG,CATLG)
+//CALCREJ   DD  DSN=DESK.DAILY.CALCREJ,DISP=(MOD,CATLG,CATLG)
+//CALCAPR   DD  DSN=DESK.DAILY.CALCAPR,DISP=(MOD,CATLG,CATLG)
+//CALCTRIN  DD  DSN=DESK.DAILY.CALCTRIN,DISP=SHR
+//CALCTROUT DD  DSN=DESK.DAILY.CALCTROUT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CALCHIST  DD  DSN=DESK.DAILY.CALCHIST,DISP=(MOD,CATLG,CATLG)
+//SYSIN     DD  *
+DESK01
+B
+/*
+//SYSOUT    DD  SYSOUT=*
+//

@@ -0,0 +1,34 @@
+000100******************************************************************
+000200* COPYBOOK:    FSTATCOD
+000300* AUTHOR:      J. PIERRE-LUIS
+000400* DATE-WRITTEN: 09/08/26
+000500* PURPOSE:     SHARED FILE STATUS CONDITION NAMES.  COPY THIS
+000600*              INTO WORKING-STORAGE IN PLACE OF A PLAIN PIC
+000700*              X(02) FILE STATUS FIELD SO EVERY PROGRAM
+000800*              CLASSIFIES ITS FILE STATUS CODES THE SAME WAY
+000900*              (SUCCESS, EOF, DUPLICATE KEY, NOT FOUND,
+001000*              PERMANENT ERROR) INSTEAD OF EACH PROGRAM
+001100*              INVENTING ITS OWN CUTOFFS.  REPLACE FS-NAME WITH
+001200*              THE PROGRAM'S OWN FILE STATUS FIELD NAME (SEE
+001300*              OPRNDS FOR WHY THIS COPY REPLACING USES A BARE
+001400*              WORD RATHER THAN PSEUDO-TEXT DELIMITERS).  THE
+001500*              GROUP ITEM IS STILL TWO BYTES WIDE, SO EXISTING
+001600*              "IF xxx-STATUS = "35"" COMPARISONS KEEP WORKING
+001700*              UNCHANGED; THE CONDITION NAMES BELOW ARE FOR CODE
+001800*              THAT WANTS TO TEST A CATEGORY OF STATUS INSTEAD
+001900*              OF A SPECIFIC TWO-CHARACTER CODE.  SINCE EVERY
+002000*              COPY OF THIS BOOK REUSES THE SAME CONDITION
+002100*              NAMES, A PROGRAM WITH MORE THAN ONE FILE STATUS
+002200*              FIELD MUST QUALIFY A REFERENCE WITH OF, E.G.
+002300*              "IF FS-NOT-FOUND OF WS-TRANMAST-STATUS".
+002400*
+002500* MODIFICATION HISTORY
+002600*   09/08/26  JPL  INITIAL VERSION.
+002700******************************************************************
+002800 05  FS-NAME                         PIC X(02) VALUE "00".
+002900     88  FS-SUCCESS                  VALUE "00".
+003000     88  FS-DUPLICATE                VALUE "02" "22".
+003100     88  FS-EOF                      VALUE "10".
+003200     88  FS-NOT-FOUND                VALUE "23" "35".
+003300     88  FS-PERMANENT-ERROR          VALUE "30" THRU "39"
+003400                                           "90" THRU "99".

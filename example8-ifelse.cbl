@@ -1,32 +1,614 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULADORA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-      * OPERANDOS
-       01  NUM1 PIC 9(4).
-       01  NUM2 PIC 9(4).
-      * RESULTADO
-       01  RESULTADO PIC 9(5).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "INTRODUCE EL PRIMER NUMERO: ".
-           ACCEPT NUM1.
-           DISPLAY "INTRODUCE EL SEGUNDO NUMERO".
-           ACCEPT NUM2.
-           ADD NUM1 TO NUM2 GIVING RESULTADO.
-      *Mostrar el resultado:
-           IF RESULTADO > 50
-               DISPLAY "EL RESULTADO ES MAYOR A 50"
-           ELSE
-               DISPLAY "EL RESULTADO ES MENOR O IGUAL A 50"
-           END-IF.
-
-           STOP RUN.
-       END PROGRAM CALCULADORA.
+000100******************************************************************
+000200* PROGRAM-ID: CALCULADORA
+000300* AUTHOR:      J. PIERRE-LUIS
+000400* INSTALLATION: DESK OPERATIONS
+000500* DATE-WRITTEN: UNKNOWN
+000600* DATE-COMPILED:
+000700* PURPOSE:     READS TWO OPERANDS, ADDS THEM, CLASSIFIES THE
+000800*              RESULT AGAINST SITE CUT-OFFS, AND LOGS THE RUN.
+000900* TECTONICS:   cobc -x example8-ifelse.cbl
+001000*
+001100* MODIFICATION HISTORY
+001200*   09/08/26  JPL  REPLACED THE HARDCODED 50 CUTOFF WITH A FOUR
+001300*                  BAND CLASSIFICATION (LOW/MEDIUM/HIGH/CRITICAL)
+001400*                  DRIVEN BY THE CALCCTL CONTROL FILE SO THE DESK
+001500*                  CAN MOVE THE CUTOFFS WITHOUT A RECOMPILE.
+001600*   09/08/26  JPL  ADDED THE CALCLOG AUDIT TRAIL.  EVERY RUN NOW
+001700*                  APPENDS ITS INPUTS, RESULTADO, CLASSIFICATION
+001800*                  AND OPERATOR ID SO A RUN CAN BE LOOKED UP LATER.
+001850*   09/08/26  JPL  NUM1/NUM2 NOW VALIDATE AS NUMERIC AND RE-PROMPT
+001860*                  ON BAD INPUT INSTEAD OF ACCEPTING GARBAGE.
+001870*   09/08/26  JPL  ADDED WS-RUN-DATE/WS-RUN-TIME FROM THE SYSTEM
+001880*                  CLOCK, CARRIED THROUGH TO THE CALCLOG AUDIT
+001890*                  RECORD SO A RUN CAN BE TIED BACK TO ITS DAY.
+001891*   09/08/26  JPL  ADDED THE CALCREJ REJECT LOG.  EVERY NON-
+001892*                  NUMERIC NUM1/NUM2 ENTRY IS NOW WRITTEN THERE
+001893*                  BEFORE THE RE-PROMPT SO A PATTERN OF BAD INPUT
+001894*                  CAN BE REVIEWED LATER INSTEAD OF ONLY SCROLLING
+001895*                  PAST ON THE CONSOLE.
+001896*   09/08/26  JPL  A CRITICAL RESULT NOW REQUIRES A SUPERVISOR
+001897*                  SIGN-OFF CODE BEFORE THE RUN IS CONSIDERED
+001898*                  CLOSED.  THE SIGN-OFF (OR LACK OF ONE) IS
+001899*                  RECORDED ON THE NEW CALCAPR FILE AND ECHOED
+001899*                  ONTO THE CALCLOG AUDIT RECORD.
+001901*   09/08/26  JPL  NUM1/NUM2 NOW COME FROM THE SHARED OPRNDS
+001902*                  COPYBOOK (COPY REPLACING THE PICTURE) SO THIS
+001903*                  PROGRAM AND OPERACIONES-BASICAS DEFINE THE
+001904*                  OPERAND LAYOUT IN ONE PLACE.
+001905*   09/08/26  JPL  ADDED A BATCH MODE THAT READS NUM1/NUM2 PAIRS
+001906*                  FROM CALCTRIN AND WRITES A RESULTADO/
+001907*                  CLASIFICACION RECORD TO CALCTROUT FOR A WHOLE
+001908*                  FILE IN ONE EXECUTION, THE SAME WAY
+001909*                  OPERACIONES-BASICAS ALREADY RUNS ITS BATCH
+001910*                  WINDOW.  A CRITICAL RESULT IN BATCH MODE HAS
+001911*                  NO OPERATOR AT THE CONSOLE TO SIGN OFF ON IT,
+001912*                  SO IT IS LOGGED TO CALCAPR AS PENDING
+001913*                  AUTOMATICALLY INSTEAD OF PROMPTING.
+001914*   09/08/26  JPL  ADDED THE CALCHIST RESULTADO HISTORY FILE AND A
+001915*                  MOVING-AVERAGE PARAGRAPH.  EVERY RUN (BOTH
+001916*                  INTERACTIVE AND BATCH) APPENDS ITS RESULTADO TO
+001917*                  CALCHIST AND THEN DISPLAYS THE AVERAGE OF THE
+001918*                  LAST CALC-HIST-WINDOW RESULTADOS SO THE DESK CAN
+001919*                  SEE WHETHER RESULTS ARE TRENDING UP OR DOWN
+001920*                  WITHOUT PULLING THE WHOLE CALCLOG.
+001921*   09/08/26  JPL  7000-PROCESS-BATCH NOW SETS RETURN-CODE (4 IF
+001922*                  ANY CALCTRIN RECORD WAS REJECTED, 0 OTHERWISE)
+001923*                  SO A CALLING JOB STREAM CAN TEST COND CODES
+001924*                  INSTEAD OF SCREENING THE DISPLAY OUTPUT.
+001925*   09/08/26  JPL  CTL/LOG/REJ/APR/TRANS-IN/TRANS-OUT/HIST FILE
+001926*                  STATUS FIELDS NOW COPY THE SHARED FSTATCOD
+001927*                  CONDITION NAMES AND THE "35" RECOVERY CHECKS
+001928*                  TEST FS-NOT-FOUND INSTEAD OF THE LITERAL CODE.
+001900******************************************************************
+
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. CALCULADORA.
+
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT CALC-CONTROL-FILE ASSIGN TO "CALCCTL"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-CTL-FILE-STATUS.
+
+003100     SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-LOG-FILE-STATUS.
+
+003310     SELECT CALC-REJECT-FILE ASSIGN TO "CALCREJ"
+003320         ORGANIZATION IS LINE SEQUENTIAL
+003330         FILE STATUS IS WS-REJ-FILE-STATUS.
+
+003340     SELECT CALC-APPROVAL-FILE ASSIGN TO "CALCAPR"
+003350         ORGANIZATION IS LINE SEQUENTIAL
+003360         FILE STATUS IS WS-APR-FILE-STATUS.
+
+003370     SELECT CALC-TRANS-IN-FILE ASSIGN TO "CALCTRIN"
+003380         ORGANIZATION IS LINE SEQUENTIAL
+003390         FILE STATUS IS WS-TRANS-IN-STATUS.
+
+003395     SELECT CALC-TRANS-OUT-FILE ASSIGN TO "CALCTROUT"
+003396         ORGANIZATION IS LINE SEQUENTIAL
+003397         FILE STATUS IS WS-TRANS-OUT-STATUS.
+
+003398     SELECT CALC-HISTORY-FILE ASSIGN TO "CALCHIST"
+003399         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-HIST-FILE-STATUS.
+
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CALC-CONTROL-FILE.
+003800 01  CALC-CTL-LINE                   PIC X(30).
+
+004000 FD  CALC-LOG-FILE.
+004100 COPY CALCLOG.
+
+004110 FD  CALC-REJECT-FILE.
+004120 01  CALC-REJ-RECORD.
+004130     05  CALC-REJ-FIELD              PIC X(08).
+004140     05  CALC-REJ-INPUT              PIC X(04).
+004150     05  CALC-REJ-OPERATOR           PIC X(08).
+004160     05  CALC-REJ-DATE               PIC 9(08).
+004170     05  CALC-REJ-TIME               PIC 9(08).
+
+004175 FD  CALC-APPROVAL-FILE.
+004176 COPY CALCAPR.
+
+004177 FD  CALC-TRANS-IN-FILE.
+004178 01  CALC-IN-RECORD.
+004179     05  CALC-IN-NUM1                PIC 9(04).
+004180     05  CALC-IN-NUM2                PIC 9(04).
+004181 01  CALC-IN-RECORD-ALT REDEFINES CALC-IN-RECORD
+004182                                     PIC X(08).
+
+004183 FD  CALC-TRANS-OUT-FILE.
+004184 01  CALC-OUT-RECORD.
+004185     05  CALC-OUT-NUM1               PIC 9(04).
+004186     05  CALC-OUT-NUM2               PIC 9(04).
+004187     05  CALC-OUT-RESULTADO          PIC 9(05).
+004188     05  CALC-OUT-CLASS              PIC X(08).
+
+004189 FD  CALC-HISTORY-FILE.
+004190 01  CALC-HIST-RECORD                PIC 9(05).
+
+004800 WORKING-STORAGE SECTION.
+004900******************************************************************
+005000* OPERANDOS
+005100******************************************************************
+005200 COPY OPRNDS REPLACING NUM-PICTURE BY 9999.
+
+005500******************************************************************
+005600* RESULTADO
+005700******************************************************************
+005800 01  RESULTADO                       PIC 9(5).
+005810 01  RESULTADO-ED                    PIC ZZ,ZZZ.
+
+006000 COPY CALCTIER.
+
+006200 01  WS-CTL-FILE-STATUS.
+006205     COPY FSTATCOD REPLACING FS-NAME BY WS-CTL-CODE.
+006300 01  WS-LOG-FILE-STATUS.
+006305     COPY FSTATCOD REPLACING FS-NAME BY WS-LOG-CODE.
+006310 01  WS-REJ-FILE-STATUS.
+006312     COPY FSTATCOD REPLACING FS-NAME BY WS-REJ-CODE.
+006320 77  WS-REJ-FIELD-NAME               PIC X(08) VALUE SPACES.
+006330 01  WS-APR-FILE-STATUS.
+006332     COPY FSTATCOD REPLACING FS-NAME BY WS-APR-CODE.
+006340 77  WS-SUPERVISOR-ID                PIC X(08) VALUE SPACES.
+006350 77  WS-APR-NEEDED-SW                PIC X(01) VALUE "N".
+006360     88  CALC-APPROVAL-REQUIRED      VALUE "Y".
+006370     88  CALC-APPROVAL-NOT-REQUIRED  VALUE "N".
+006400 77  CALC-CLASSIFICATION             PIC X(08) VALUE SPACES.
+006500 77  WS-OPERATOR-ID                  PIC X(08) VALUE SPACES.
+
+006510 77  WS-RUN-DATE                     PIC 9(08).
+006520 77  WS-RUN-TIME                     PIC 9(08).
+
+006550 77  CALC-NUM-INPUT                  PIC X(04).
+006560 77  CALC-VALID-SW                   PIC X(01) VALUE "N".
+006570     88  CALC-VALID-ENTRY            VALUE "Y".
+006580     88  CALC-INVALID-ENTRY          VALUE "N".
+
+006590******************************************************************
+006600* BATCH-WINDOW CONTROLS
+006610******************************************************************
+006620 01  WS-TRANS-IN-STATUS.
+006622     COPY FSTATCOD REPLACING FS-NAME BY WS-TRANS-IN-CODE.
+006630 01  WS-TRANS-OUT-STATUS.
+006632     COPY FSTATCOD REPLACING FS-NAME BY WS-TRANS-OUT-CODE.
+006640 77  CALC-MODE                       PIC X(01) VALUE "I".
+006650     88  CALC-MODE-BATCH             VALUE "B".
+006660     88  CALC-MODE-INTERACTIVE       VALUE "I".
+006670 77  CALC-EOF-SW                     PIC X(01) VALUE "N".
+006680     88  CALC-EOF                    VALUE "Y".
+006690 77  CALC-BATCH-REC-COUNT            PIC 9(07) VALUE ZERO.
+006700 77  CALC-BATCH-REJECT-COUNT         PIC 9(07) VALUE ZERO.
+
+006701******************************************************************
+006702* RESULTADO HISTORY AND MOVING AVERAGE
+006703******************************************************************
+006704 01  WS-HIST-FILE-STATUS.
+006704     COPY FSTATCOD REPLACING FS-NAME BY WS-HIST-CODE.
+006705 77  CALC-HIST-WINDOW                PIC 9(02) VALUE 05.
+006706 01  CALC-HIST-TABLE.
+006707     05  CALC-HIST-ENTRY             PIC 9(05)
+006708                                     OCCURS 5 TIMES.
+006709 77  CALC-HIST-IDX                   PIC 9(02) COMP VALUE 1.
+006710 77  CALC-HIST-SUM-IDX               PIC 9(02) COMP VALUE ZERO.
+006711 77  CALC-HIST-COUNT                 PIC 9(02) VALUE ZERO.
+006712 77  CALC-HIST-SUM                   PIC 9(07) VALUE ZERO.
+006713 77  CALC-HIST-AVG                   PIC 9(05) VALUE ZERO.
+006714 01  CALC-HIST-AVG-ED                PIC ZZ,ZZZ.
+006715 77  CALC-HIST-EOF-SW                PIC X(01) VALUE "N".
+006716     88  CALC-HIST-EOF               VALUE "Y".
+
+006720 PROCEDURE DIVISION.
+006800******************************************************************
+006900* 0000-MAINLINE
+007000******************************************************************
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+007210     DISPLAY "MODO (I=INTERACTIVO, B=BATCH POR ARCHIVO): ".
+007220     ACCEPT CALC-MODE.
+007230     IF CALC-MODE-BATCH
+007240       PERFORM 7000-PROCESS-BATCH THRU 7000-PROCESS-BATCH-EXIT
+007250     ELSE
+007300       PERFORM 2000-GET-OPERANDS THRU 2000-GET-OPERANDS-EXIT
+007400       PERFORM 3000-CALCULATE THRU 3000-CALCULATE-EXIT
+007500       PERFORM 4000-CLASSIFY-RESULT THRU 4000-CLASSIFY-RESULT-EXIT
+007550       PERFORM 4500-CHECK-APPROVAL THRU 4500-CHECK-APPROVAL-EXIT
+007600       PERFORM 5000-SHOW-RESULT THRU 5000-SHOW-RESULT-EXIT
+007700       PERFORM 6000-WRITE-AUDIT-LOG THRU 6000-WRITE-AUDIT-LOG-EXIT
+007705       PERFORM 8000-UPDATE-HISTORY THRU 8000-UPDATE-HISTORY-EXIT
+007710     END-IF.
+007800     GOBACK.
+
+008000******************************************************************
+008100* 1000-INITIALIZE  -  LOAD THE CLASSIFICATION CUTOFFS FROM THE
+008200*                     CALCCTL CONTROL FILE.  IF THE FILE IS
+008300*                     MISSING OR EMPTY, FALL BACK TO THE SITE
+008400*                     DEFAULT CUTOFFS SO THE PROGRAM STILL RUNS.
+008500******************************************************************
+008600 1000-INITIALIZE.
+008610     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+008620     ACCEPT WS-RUN-TIME FROM TIME.
+008700     MOVE 00020 TO CALC-CTL-LOW-CUTOFF.
+008800     MOVE 00050 TO CALC-CTL-MED-CUTOFF.
+008900     MOVE 00080 TO CALC-CTL-HIGH-CUTOFF.
+009000     OPEN INPUT CALC-CONTROL-FILE.
+009100     IF WS-CTL-FILE-STATUS = "00"
+009200         READ CALC-CONTROL-FILE
+009300             AT END
+009400                 CONTINUE
+009500             NOT AT END
+009600                 MOVE CALC-CTL-LINE(1:5)  TO CALC-CTL-LOW-CUTOFF
+009700                 MOVE CALC-CTL-LINE(6:5)  TO CALC-CTL-MED-CUTOFF
+009800                 MOVE CALC-CTL-LINE(11:5) TO CALC-CTL-HIGH-CUTOFF
+009900         END-READ
+010000         CLOSE CALC-CONTROL-FILE
+010100     END-IF.
+010200     DISPLAY "OPERATOR ID: ".
+010300     ACCEPT WS-OPERATOR-ID.
+010400 1000-INITIALIZE-EXIT.
+010500     EXIT.
+
+010700******************************************************************
+010800* 2000-GET-OPERANDS
+010900******************************************************************
+011000 2000-GET-OPERANDS.
+011100     DISPLAY "INTRODUCE EL PRIMER NUMERO: ".
+011110     SET CALC-INVALID-ENTRY TO TRUE.
+011120     PERFORM 2100-ACCEPT-NUM1 THRU 2100-ACCEPT-NUM1-EXIT
+011130         UNTIL CALC-VALID-ENTRY.
+011300     DISPLAY "INTRODUCE EL SEGUNDO NUMERO".
+011310     SET CALC-INVALID-ENTRY TO TRUE.
+011320     PERFORM 2200-ACCEPT-NUM2 THRU 2200-ACCEPT-NUM2-EXIT
+011330         UNTIL CALC-VALID-ENTRY.
+011500 2000-GET-OPERANDS-EXIT.
+011600     EXIT.
+
+011610******************************************************************
+011620* 2100-ACCEPT-NUM1  -  RE-PROMPTS UNTIL A NUMERIC VALUE IS TYPED.
+011630******************************************************************
+011640 2100-ACCEPT-NUM1.
+011650     ACCEPT CALC-NUM-INPUT.
+011660     IF CALC-NUM-INPUT IS NUMERIC
+011670         SET CALC-VALID-ENTRY TO TRUE
+011680         MOVE CALC-NUM-INPUT TO NUM1
+011690     ELSE
+011700         SET CALC-INVALID-ENTRY TO TRUE
+011705         MOVE "NUM1" TO WS-REJ-FIELD-NAME
+011706         PERFORM 2300-LOG-REJECT THRU 2300-LOG-REJECT-EXIT
+011710         DISPLAY "ENTRADA NO NUMERICA, REINTENTE:"
+011720     END-IF.
+011730 2100-ACCEPT-NUM1-EXIT.
+011740     EXIT.
+
+011750******************************************************************
+011760* 2200-ACCEPT-NUM2  -  RE-PROMPTS UNTIL A NUMERIC VALUE IS TYPED.
+011770******************************************************************
+011780 2200-ACCEPT-NUM2.
+011790     ACCEPT CALC-NUM-INPUT.
+011800     IF CALC-NUM-INPUT IS NUMERIC
+011810         SET CALC-VALID-ENTRY TO TRUE
+011820         MOVE CALC-NUM-INPUT TO NUM2
+011830     ELSE
+011840         SET CALC-INVALID-ENTRY TO TRUE
+011845         MOVE "NUM2" TO WS-REJ-FIELD-NAME
+011846         PERFORM 2300-LOG-REJECT THRU 2300-LOG-REJECT-EXIT
+011850         DISPLAY "ENTRADA NO NUMERICA, REINTENTE:"
+011860     END-IF.
+011870 2200-ACCEPT-NUM2-EXIT.
+011880     EXIT.
+
+011881******************************************************************
+011882* 2300-LOG-REJECT  -  APPENDS THE REJECTED ENTRY TO CALCREJ.
+011883******************************************************************
+011884 2300-LOG-REJECT.
+011885     MOVE WS-REJ-FIELD-NAME TO CALC-REJ-FIELD.
+011886     MOVE CALC-NUM-INPUT    TO CALC-REJ-INPUT.
+011887     MOVE WS-OPERATOR-ID    TO CALC-REJ-OPERATOR.
+011888     MOVE WS-RUN-DATE       TO CALC-REJ-DATE.
+011889     MOVE WS-RUN-TIME       TO CALC-REJ-TIME.
+011890     OPEN EXTEND CALC-REJECT-FILE.
+011891     IF FS-NOT-FOUND OF WS-REJ-FILE-STATUS
+011892         OPEN OUTPUT CALC-REJECT-FILE
+011893         CLOSE CALC-REJECT-FILE
+011894         OPEN EXTEND CALC-REJECT-FILE
+011895     END-IF.
+011896     WRITE CALC-REJ-RECORD.
+011897     CLOSE CALC-REJECT-FILE.
+011898 2300-LOG-REJECT-EXIT.
+011899     EXIT.
+
+011800******************************************************************
+011900* 3000-CALCULATE
+012000******************************************************************
+012100 3000-CALCULATE.
+012200     ADD NUM1 TO NUM2 GIVING RESULTADO.
+012300 3000-CALCULATE-EXIT.
+012400     EXIT.
+
+012600******************************************************************
+012700* 4000-CLASSIFY-RESULT  -  FOUR BAND CLASSIFICATION DRIVEN BY
+012800*                          THE CALCCTL CUTOFFS.
+012900******************************************************************
+013000 4000-CLASSIFY-RESULT.
+013100     EVALUATE TRUE
+013200         WHEN RESULTADO <= CALC-CTL-LOW-CUTOFF
+013300             MOVE "LOW" TO CALC-CLASSIFICATION
+013400         WHEN RESULTADO <= CALC-CTL-MED-CUTOFF
+013500             MOVE "MEDIUM" TO CALC-CLASSIFICATION
+013600         WHEN RESULTADO <= CALC-CTL-HIGH-CUTOFF
+013700             MOVE "HIGH" TO CALC-CLASSIFICATION
+013800         WHEN OTHER
+013900             MOVE "CRITICAL" TO CALC-CLASSIFICATION
+014000     END-EVALUATE.
+014100 4000-CLASSIFY-RESULT-EXIT.
+014200     EXIT.
+
+014210******************************************************************
+014220* 4500-CHECK-APPROVAL  -  A CRITICAL RESULT MUST BE SIGNED OFF BY
+014230*                          A SUPERVISOR BEFORE THE RUN IS TREATED
+014240*                          AS CLOSED.  AN EMPTY SIGN-OFF CODE
+014250*                          LEAVES THE RUN PENDING ON CALCAPR.
+014260******************************************************************
+014270 4500-CHECK-APPROVAL.
+014280     MOVE SPACES TO WS-SUPERVISOR-ID.
+014290     IF CALC-CLASSIFICATION = "CRITICAL"
+014300         SET CALC-APPROVAL-REQUIRED TO TRUE
+014310         IF CALC-MODE-BATCH
+014312             DISPLAY "RESULTADO CRITICO EN LOTE - "
+014313                 "QUEDA PENDIENTE DE APROBACION"
+014314         ELSE
+014320             DISPLAY "RESULTADO CRITICO - SE REQUIERE APROBACION"
+014321             DISPLAY "CODIGO DE SUPERVISOR (BLANCO=PENDIENTE): "
+014330             ACCEPT WS-SUPERVISOR-ID
+014331         END-IF
+014340         PERFORM 4600-WRITE-APPROVAL-LOG
+014350             THRU 4600-WRITE-APPROVAL-LOG-EXIT
+014360     ELSE
+014370         SET CALC-APPROVAL-NOT-REQUIRED TO TRUE
+014380     END-IF.
+014390 4500-CHECK-APPROVAL-EXIT.
+014395     EXIT.
+
+014396******************************************************************
+014397* 4600-WRITE-APPROVAL-LOG  -  RECORDS THE SIGN-OFF (OR LACK OF
+014398*                             ONE) TO THE CALCAPR FILE.
+014399******************************************************************
+014400 4600-WRITE-APPROVAL-LOG.
+014410     MOVE NUM1               TO CALC-APR-NUM1.
+014420     MOVE NUM2               TO CALC-APR-NUM2.
+014430     MOVE RESULTADO          TO CALC-APR-RESULTADO.
+014440     MOVE CALC-CLASSIFICATION TO CALC-APR-CLASS.
+014450     MOVE WS-OPERATOR-ID     TO CALC-APR-OPERATOR-ID.
+014460     MOVE WS-SUPERVISOR-ID   TO CALC-APR-SUPERVISOR-ID.
+014470     MOVE WS-RUN-DATE        TO CALC-APR-RUN-DATE.
+014480     MOVE WS-RUN-TIME        TO CALC-APR-RUN-TIME.
+014490     IF WS-SUPERVISOR-ID = SPACES
+014500         SET CALC-APR-IS-PENDING TO TRUE
+014510     ELSE
+014520         SET CALC-APR-IS-APPROVED TO TRUE
+014530     END-IF.
+014540     OPEN EXTEND CALC-APPROVAL-FILE.
+014550     IF FS-NOT-FOUND OF WS-APR-FILE-STATUS
+014560         OPEN OUTPUT CALC-APPROVAL-FILE
+014570         CLOSE CALC-APPROVAL-FILE
+014580         OPEN EXTEND CALC-APPROVAL-FILE
+014590     END-IF.
+014600     WRITE CALC-APR-RECORD.
+014610     CLOSE CALC-APPROVAL-FILE.
+014620 4600-WRITE-APPROVAL-LOG-EXIT.
+014630     EXIT.
+
+014400******************************************************************
+014500* 5000-SHOW-RESULT
+014600******************************************************************
+014700 5000-SHOW-RESULT.
+014790     MOVE RESULTADO TO RESULTADO-ED.
+014800     DISPLAY "EL RESULTADO ES: " RESULTADO-ED.
+014900     DISPLAY "CLASIFICACION: " CALC-CLASSIFICATION.
+014950     DISPLAY "FECHA/HORA DE LA CORRIDA: " WS-RUN-DATE "/"
+014960         WS-RUN-TIME.
+014970     IF CALC-APPROVAL-REQUIRED
+014980         IF WS-SUPERVISOR-ID = SPACES
+014990             DISPLAY "APROBACION: PENDIENTE"
+014991         ELSE
+014992             DISPLAY "APROBACION: " WS-SUPERVISOR-ID
+014993         END-IF
+014994     END-IF.
+015000 5000-SHOW-RESULT-EXIT.
+015100     EXIT.
+
+015300******************************************************************
+015400* 6000-WRITE-AUDIT-LOG  -  APPEND THIS RUN TO THE CALCLOG FILE SO
+015500*                          IT CAN BE ANSWERED LATER WITHOUT
+015600*                          RELYING ON CONSOLE SCROLLBACK.
+015700******************************************************************
+015800 6000-WRITE-AUDIT-LOG.
+015900     MOVE NUM1              TO CALC-LOG-NUM1.
+016000     MOVE NUM2               TO CALC-LOG-NUM2.
+016100     MOVE RESULTADO          TO CALC-LOG-RESULTADO.
+016200     MOVE CALC-CLASSIFICATION TO CALC-LOG-CLASS.
+016300     MOVE WS-OPERATOR-ID     TO CALC-LOG-OPERATOR-ID.
+016310     MOVE WS-RUN-DATE        TO CALC-LOG-RUN-DATE.
+016320     MOVE WS-RUN-TIME        TO CALC-LOG-RUN-TIME.
+016330     IF CALC-APPROVAL-NOT-REQUIRED
+016340         MOVE SPACE TO CALC-LOG-APPR-STATUS
+016350     ELSE
+016360         IF WS-SUPERVISOR-ID = SPACES
+016370             MOVE "P" TO CALC-LOG-APPR-STATUS
+016380         ELSE
+016390             MOVE "A" TO CALC-LOG-APPR-STATUS
+016395         END-IF
+016396     END-IF.
+016400     OPEN EXTEND CALC-LOG-FILE.
+016500     IF FS-NOT-FOUND OF WS-LOG-FILE-STATUS
+016600         OPEN OUTPUT CALC-LOG-FILE
+016700         CLOSE CALC-LOG-FILE
+016750         OPEN EXTEND CALC-LOG-FILE
+016800     END-IF.
+016810     WRITE CALC-LOG-RECORD.
+016900     CLOSE CALC-LOG-FILE.
+017000 6000-WRITE-AUDIT-LOG-EXIT.
+017100     EXIT.
+
+017110******************************************************************
+017120* 7000-PROCESS-BATCH  -  READS EVERY NUM1/NUM2 PAIR FROM CALCTRIN
+017130*                        AND WRITES THE RESULTADO AND
+017140*                        CLASIFICACION FOR EACH PAIR TO CALCTROUT
+017150*                        IN ONE EXECUTION, THE SAME BATCH-WINDOW
+017160*                        MODEL OPERACIONES-BASICAS ALREADY USES.
+017170******************************************************************
+017180 7000-PROCESS-BATCH.
+017190     OPEN INPUT CALC-TRANS-IN-FILE.
+017200     OPEN OUTPUT CALC-TRANS-OUT-FILE.
+017210     MOVE "N" TO CALC-EOF-SW.
+017215     MOVE ZERO TO CALC-BATCH-REC-COUNT CALC-BATCH-REJECT-COUNT.
+017220     PERFORM 7100-READ-BATCH-REC THRU 7100-READ-BATCH-REC-EXIT.
+017230     PERFORM 7200-PROC-BATCH-REC
+017240         THRU 7200-PROC-BATCH-REC-EXIT
+017250         UNTIL CALC-EOF.
+017260     CLOSE CALC-TRANS-IN-FILE.
+017270     CLOSE CALC-TRANS-OUT-FILE.
+017280     DISPLAY "---- FIN DEL LOTE ----".
+017290     DISPLAY "REGISTROS PROCESADOS: " CALC-BATCH-REC-COUNT.
+017300     DISPLAY "REGISTROS RECHAZADOS: " CALC-BATCH-REJECT-COUNT.
+017305     IF CALC-BATCH-REJECT-COUNT > ZERO
+017306         MOVE 4 TO RETURN-CODE
+017307     ELSE
+017308         MOVE 0 TO RETURN-CODE
+017309     END-IF.
+017310 7000-PROCESS-BATCH-EXIT.
+017320     EXIT.
+
+017330******************************************************************
+017340* 7100-READ-BATCH-REC
+017350******************************************************************
+017360 7100-READ-BATCH-REC.
+017370     READ CALC-TRANS-IN-FILE
+017380         AT END
+017390             SET CALC-EOF TO TRUE
+017400     END-READ.
+017410 7100-READ-BATCH-REC-EXIT.
+017420     EXIT.
+
+017430******************************************************************
+017440* 7200-PROC-BATCH-REC  -  A NON-NUMERIC CALCTRIN RECORD IS COUNTED
+017450*                         AS A REJECT AND SKIPPED INSTEAD OF
+017460*                         CALCULATED ON.
+017470******************************************************************
+017480 7200-PROC-BATCH-REC.
+017490     IF CALC-IN-NUM1 IS NUMERIC AND CALC-IN-NUM2 IS NUMERIC
+017500       MOVE CALC-IN-NUM1 TO NUM1
+017510       MOVE CALC-IN-NUM2 TO NUM2
+017520       PERFORM 3000-CALCULATE THRU 3000-CALCULATE-EXIT
+017530       PERFORM 4000-CLASSIFY-RESULT THRU 4000-CLASSIFY-RESULT-EXIT
+017540       PERFORM 4500-CHECK-APPROVAL THRU 4500-CHECK-APPROVAL-EXIT
+017550       PERFORM 6000-WRITE-AUDIT-LOG THRU 6000-WRITE-AUDIT-LOG-EXIT
+017555       PERFORM 8000-UPDATE-HISTORY THRU 8000-UPDATE-HISTORY-EXIT
+017560       MOVE NUM1 TO CALC-OUT-NUM1
+017570       MOVE NUM2 TO CALC-OUT-NUM2
+017580       MOVE RESULTADO TO CALC-OUT-RESULTADO
+017590       MOVE CALC-CLASSIFICATION TO CALC-OUT-CLASS
+017600       WRITE CALC-OUT-RECORD
+017610       ADD 1 TO CALC-BATCH-REC-COUNT
+017620     ELSE
+017630       ADD 1 TO CALC-BATCH-REJECT-COUNT
+017640     END-IF.
+017650     PERFORM 7100-READ-BATCH-REC THRU 7100-READ-BATCH-REC-EXIT.
+017660 7200-PROC-BATCH-REC-EXIT.
+017670     EXIT.
+
+017680******************************************************************
+017690* 8000-UPDATE-HISTORY  -  APPENDS THIS RUN'S RESULTADO TO CALCHIST
+017700*                         AND DISPLAYS THE MOVING AVERAGE OF THE
+017710*                         LAST CALC-HIST-WINDOW RESULTADOS.
+017720******************************************************************
+017730 8000-UPDATE-HISTORY.
+017740     OPEN EXTEND CALC-HISTORY-FILE.
+017750     IF FS-NOT-FOUND OF WS-HIST-FILE-STATUS
+017760         OPEN OUTPUT CALC-HISTORY-FILE
+017770         CLOSE CALC-HISTORY-FILE
+017780         OPEN EXTEND CALC-HISTORY-FILE
+017790     END-IF.
+017800     MOVE RESULTADO TO CALC-HIST-RECORD.
+017810     WRITE CALC-HIST-RECORD.
+017820     CLOSE CALC-HISTORY-FILE.
+017830     PERFORM 8100-COMPUTE-MOVING-AVERAGE
+017840         THRU 8100-COMPUTE-MOVING-AVERAGE-EXIT.
+017850 8000-UPDATE-HISTORY-EXIT.
+017860     EXIT.
+
+017870******************************************************************
+017880* 8100-COMPUTE-MOVING-AVERAGE  -  RE-READS CALCHIST FROM THE START
+017890*                                 AND KEEPS THE LAST CALC-HIST-
+017900*                                 WINDOW RESULTADOS IN A RING
+017910*                                 BUFFER SO THE AVERAGE ALWAYS
+017920*                                 COVERS THE MOST RECENT RUNS,
+017930*                                 NOT THE OLDEST ONES.
+017940******************************************************************
+017950 8100-COMPUTE-MOVING-AVERAGE.
+017960     MOVE ZERO TO CALC-HIST-COUNT.
+017970     MOVE ZERO TO CALC-HIST-SUM.
+017980     MOVE 1    TO CALC-HIST-IDX.
+017990     MOVE "N"  TO CALC-HIST-EOF-SW.
+018000     OPEN INPUT CALC-HISTORY-FILE.
+018010     PERFORM 8110-READ-HIST-REC THRU 8110-READ-HIST-REC-EXIT.
+018020     PERFORM 8120-ACCUM-HIST-REC
+018030         THRU 8120-ACCUM-HIST-REC-EXIT
+018040         UNTIL CALC-HIST-EOF.
+018050     CLOSE CALC-HISTORY-FILE.
+018060     IF CALC-HIST-COUNT > ZERO
+018070         PERFORM 8130-SUM-HIST-ENTRY
+018080             THRU 8130-SUM-HIST-ENTRY-EXIT
+018090             VARYING CALC-HIST-SUM-IDX FROM 1 BY 1
+018100             UNTIL CALC-HIST-SUM-IDX > CALC-HIST-COUNT
+018110         DIVIDE CALC-HIST-SUM BY CALC-HIST-COUNT
+018120             GIVING CALC-HIST-AVG ROUNDED
+018130         MOVE CALC-HIST-AVG TO CALC-HIST-AVG-ED
+018140         DISPLAY "PROMEDIO MOVIL (ULTIMOS " CALC-HIST-COUNT
+018150             " RESULTADOS): " CALC-HIST-AVG-ED
+018160     END-IF.
+018170 8100-COMPUTE-MOVING-AVERAGE-EXIT.
+018180     EXIT.
+
+018190******************************************************************
+018200* 8110-READ-HIST-REC
+018210******************************************************************
+018220 8110-READ-HIST-REC.
+018230     READ CALC-HISTORY-FILE
+018240         AT END
+018250             SET CALC-HIST-EOF TO TRUE
+018260     END-READ.
+018270 8110-READ-HIST-REC-EXIT.
+018280     EXIT.
+
+018290******************************************************************
+018300* 8120-ACCUM-HIST-REC  -  STORES THE RECORD JUST READ INTO THE
+018310*                         RING BUFFER SLOT CALC-HIST-IDX, THEN
+018320*                         ADVANCES AND WRAPS THE INDEX.
+018330******************************************************************
+018340 8120-ACCUM-HIST-REC.
+018350     MOVE CALC-HIST-RECORD TO CALC-HIST-ENTRY(CALC-HIST-IDX).
+018360     ADD 1 TO CALC-HIST-IDX.
+018370     IF CALC-HIST-IDX > CALC-HIST-WINDOW
+018380         MOVE 1 TO CALC-HIST-IDX
+018390     END-IF.
+018400     IF CALC-HIST-COUNT < CALC-HIST-WINDOW
+018410         ADD 1 TO CALC-HIST-COUNT
+018420     END-IF.
+018430     PERFORM 8110-READ-HIST-REC THRU 8110-READ-HIST-REC-EXIT.
+018440 8120-ACCUM-HIST-REC-EXIT.
+018450     EXIT.
+
+018460******************************************************************
+018470* 8130-SUM-HIST-ENTRY
+018480******************************************************************
+018490 8130-SUM-HIST-ENTRY.
+018500     ADD CALC-HIST-ENTRY(CALC-HIST-SUM-IDX) TO CALC-HIST-SUM.
+018510 8130-SUM-HIST-ENTRY-EXIT.
+018520     EXIT.
+
+018530 END PROGRAM CALCULADORA.

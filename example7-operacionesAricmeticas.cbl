@@ -1,38 +1,763 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. OPERACIONES-BASICAS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUM1 PIC 9(4).
-       01  NUM2 PIC 9(4).
-       01  SUMA PIC 9(5).
-       01  RESTA PIC 9(5).
-       01  MULTIPLICAR PIC 9(5).
-       01  DIVIDIR PIC 9(5).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      * Entrada de datos
-           DISPLAY "INTRODUCIR EL PRIMER NUMERO:".
-           ACCEPT NUM1.
-           DISPLAY "INTRODUCE EL SEGUNDO NUMERO:".
-           ACCEPT NUM2.
-      * Operaciones aricmeticas
-           ADD NUM1 TO NUM2 GIVING SUMA.
-           SUBTRACT NUM1 FROM NUM2 GIVING RESTA.
-           MULTIPLY NUM1 BY NUM2 GIVING MULTIPLICAR.
-           DIVIDE NUM1 BY NUM2 GIVING DIVIDIR.
-      * Mostrar el resultado
-           DISPLAY "LA SUMA DA: " SUMA.
-           DISPLAY "LA RESTA DA: " RESTA.
-           DISPLAY "LA MULTIPLICACION DA: " MULTIPLICAR.
-           DISPLAY "LA DIVISION DA: " DIVIDIR.
-
-           STOP RUN.
-       END PROGRAM OPERACIONES-BASICAS.
+000100******************************************************************
+000200* PROGRAM-ID: OPERACIONES-BASICAS
+000300* AUTHOR:      J. PIERRE-LUIS
+000400* INSTALLATION: DESK OPERATIONS
+000500* DATE-WRITTEN: UNKNOWN
+000600* DATE-COMPILED:
+000700* PURPOSE:     READS TWO OPERANDS AND DISPLAYS THEIR SUM,
+000800*              DIFFERENCE, PRODUCT AND QUOTIENT.  CAN ALSO RUN
+000900*              IN BATCH MODE OVER A FILE OF OPERAND PAIRS.
+001000* TECTONICS:   cobc -x example7-operacionesAricmeticas.cbl
+001100*
+001200* MODIFICATION HISTORY
+001300*   09/08/26  JPL  WIDENED MULTIPLICAR TO PIC 9(9) AND ADDED AN
+001400*                  ON SIZE ERROR PATH SO A PRODUCT OVER 99999 IS
+001500*                  FLAGGED INSTEAD OF SILENTLY TRUNCATED.
+001600*   09/08/26  JPL  ADDED A ZERO-DIVISOR GUARD AHEAD OF THE DIVIDE
+001700*                  SO A MISTYPED NUM2 OF ZERO IS REPORTED INSTEAD
+001800*                  OF ABORTING THE RUN.
+001900*   09/08/26  JPL  ADDED A BATCH MODE THAT READS NUM1/NUM2 PAIRS
+002000*                  FROM OPBTRIN AND WRITES ALL FOUR RESULTS TO
+002100*                  OPBTROUT FOR A WHOLE FILE IN ONE EXECUTION.
+002150*   09/08/26  JPL  NUM1/NUM2 NOW VALIDATE AS NUMERIC AND RE-PROMPT
+002160*                  ON BAD INPUT INSTEAD OF ACCEPTING GARBAGE.
+002170*   09/08/26  JPL  NUM1/NUM2/SUMA/RESTA/MULTIPLICAR/DIVIDIR ARE
+002180*                  NOW SIGNED (PIC S9) SO SUBTRACT NUM1 FROM NUM2
+002190*                  GIVING RESTA WORKS CORRECTLY WHEN NUM2 < NUM1
+002191*                  INSTEAD OF JUST WHEN NUM2 >= NUM1.  THE OPERAND
+002192*                  ENTRY ACCEPTS AN OPTIONAL LEADING "-".
+002193*   09/08/26  JPL  NUM1/NUM2/SUMA/RESTA/MULTIPLICAR/DIVIDIR ARE
+002194*                  NOW PIC S9(7)V99 SO DOLLARS-AND-CENTS AMOUNTS
+002195*                  NO LONGER GET TRUNCATED TO WHOLE NUMBERS; THE
+002196*                  DIVIDE IS NOW ROUNDED.  OPERAND ENTRY ACCEPTS A
+002197*                  DECIMAL POINT AND IS VALIDATED WITH TEST-NUMVAL-C.
+002198*   09/08/26  JPL  ADDED A CHECKPOINT EVERY OPB-CKPT-INTERVAL
+002199*                  BATCH RECORDS AND A RESTART PARAGRAPH SO AN
+002199*                  ABENDED RUN CAN RESUME PAST THE LAST
+002199*                  CHECKPOINT INSTEAD OF REPROCESSING THE FILE.
+002199*   09/08/26  JPL  ADDED BATCH CONTROL TOTALS.  SUMA-TOTAL AND
+002199*                  RESTA-TOTAL ARE PROVED AGAINST THE ACCUMULATED
+002199*                  NUM1/NUM2 TOTALS AT END OF RUN SO A DROPPED OR
+002199*                  DUPLICATED RECORD SHOWS UP AS AN OUT-OF-BALANCE
+002199*                  BATCH INSTEAD OF GOING UNNOTICED.
+002199*   09/08/26  JPL  ADDED OPTIONAL INTERACTIVE POSTING OF SUMA OR
+002199*                  RESTA AGAINST AN ACCOUNT'S STORED BALANCE IN
+002199*                  THE NEW ACCTMAST INDEXED ACCOUNT/CUSTOMER
+002199*                  MASTER.
+002199*   09/08/26  JPL  ADDED -ED DISPLAY FIELDS WITH COMMA INSERTION
+002199*                  AND SIGN SUPPRESSION FOR SUMA/RESTA/
+002199*                  MULTIPLICAR/DIVIDIR/ACM-ACCOUNT-BALANCE SO
+002199*                  LARGE RESULTS ARE EASIER TO READ ON THE
+002199*                  CONSOLE; THE RAW FIELDS STILL DO THE MATH AND
+002199*                  STILL GO TO THE FILES.
+002199*   09/08/26  JPL  NUM1/NUM2 NOW COME FROM THE SHARED OPRNDS
+002199*                  COPYBOOK (COPY REPLACING THE PICTURE) SO THIS
+002199*                  PROGRAM AND CALCULADORA DEFINE THE OPERAND
+002199*                  LAYOUT IN ONE PLACE.
+002199*   09/08/26  JPL  4270-RECONCILE-TOTALS NOW SETS RETURN-CODE (4
+002199*                  IF THE BATCH IS OUT OF BALANCE, 0 OTHERWISE)
+002199*                  SO A CALLING JOB STREAM CAN TEST COND CODES
+002199*                  INSTEAD OF SCREENING THE DISPLAY OUTPUT.
+002199*   09/08/26  JPL  TRANS-IN/TRANS-OUT/CKPT/REJECT/ACCTMAST FILE
+002199*                  STATUS FIELDS NOW COPY THE SHARED FSTATCOD
+002199*                  CONDITION NAMES AND THE "35" RECOVERY CHECKS
+002199*                  TEST FS-NOT-FOUND INSTEAD OF THE LITERAL CODE.
+002199*   09/08/26  JPL  4270-RECONCILE-TOTALS NO LONGER RE-DERIVES THE
+002199*                  EXPECTED SUMA/RESTA TOTALS FROM THE SAME
+002199*                  NUM1/NUM2 ACCUMULATORS THE ACTUAL TOTALS ARE
+002199*                  BUILT FROM - THAT COMPARISON ALWAYS BALANCED
+002199*                  BY CONSTRUCTION AND COULD NEVER CATCH A
+002199*                  DROPPED OR DUPLICATED RECORD.  A NEW
+002199*                  4265-READ-CONTROL-TOTALS PARAGRAPH NOW READS
+002199*                  THE EXPECTED TOTALS FROM THE EXTERNALLY
+002199*                  SUPPLIED OPBCTL CONTROL FILE INSTEAD.  THE
+002199*                  BALANCE CHECK ALSO NOW FAILS THE BATCH WHEN
+002199*                  OPB-REJECT-COUNT IS NON-ZERO, NOT ONLY WHEN
+002199*                  THE TOTALS DISAGREE.
+002199*   09/08/26  JPL  4000-PROCESS-BATCH NOW ALSO RESETS THE NEW
+002199*                  OPB-CTL-SUMA-EXPECTED/OPB-CTL-RESTA-EXPECTED
+002199*                  FIELDS AND OPB-CTL-SUPPLIED-SW ON EVERY CALL.
+002199*                  MENU-PRINCIPAL CALLS THIS PROGRAM REPEATEDLY
+002199*                  WITHOUT A CANCEL BETWEEN CALLS, SO WITHOUT THIS
+002199*                  RESET A LATER RUN WITH A MISSING OR EMPTY
+002199*                  OPBCTL WOULD STILL SEE THE SWITCH AND EXPECTED
+002199*                  TOTALS LEFT OVER FROM AN EARLIER RUN THAT DID
+002199*                  SUPPLY ONE.
+002200******************************************************************
+
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID. OPERACIONES-BASICAS.
+
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT OPB-TRANS-IN-FILE ASSIGN TO "OPBTRIN"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-TRANS-IN-STATUS.
+
+003400     SELECT OPB-TRANS-OUT-FILE ASSIGN TO "OPBTROUT"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-TRANS-OUT-STATUS.
+
+003650     SELECT OPB-CKPT-FILE ASSIGN TO "OPBCKPT"
+003660         ORGANIZATION IS LINE SEQUENTIAL
+003670         FILE STATUS IS WS-CKPT-STATUS.
+
+003680     SELECT OPB-REJECT-FILE ASSIGN TO "OPBREJ"
+003690         ORGANIZATION IS LINE SEQUENTIAL
+003692         FILE STATUS IS WS-REJECT-STATUS.
+
+003693     SELECT OPB-CONTROL-FILE ASSIGN TO "OPBCTL"
+003694         ORGANIZATION IS LINE SEQUENTIAL
+003695         FILE STATUS IS WS-CTL-FILE-STATUS.
+
+003696     SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMAST"
+003697         ORGANIZATION IS INDEXED
+003698         ACCESS MODE IS DYNAMIC
+003699         RECORD KEY IS ACM-ACCOUNT-NUMBER
+003699         ALTERNATE RECORD KEY IS ACM-CUSTOMER-ID
+003699             WITH DUPLICATES
+003699         FILE STATUS IS WS-ACCTMAST-STATUS.
+
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  OPB-TRANS-IN-FILE.
+004100 01  OPB-IN-RECORD.
+004200     05  OPB-IN-NUM1                 PIC S9(07)V99
+004210                                     SIGN LEADING SEPARATE.
+004220     05  OPB-IN-NUM2                 PIC S9(07)V99
+004230                                     SIGN LEADING SEPARATE.
+004240 01  OPB-IN-RECORD-ALT REDEFINES OPB-IN-RECORD
+004250                                     PIC X(20).
+
+004500 FD  OPB-TRANS-OUT-FILE.
+004600 01  OPB-OUT-RECORD.
+004700     05  OPB-OUT-NUM1                PIC S9(07)V99
+004710                                     SIGN LEADING SEPARATE.
+004720     05  OPB-OUT-NUM2                PIC S9(07)V99
+004730                                     SIGN LEADING SEPARATE.
+004800     05  OPB-OUT-SUMA                PIC S9(07)V99
+004810                                     SIGN LEADING SEPARATE.
+004900     05  OPB-OUT-RESTA               PIC S9(07)V99
+004910                                     SIGN LEADING SEPARATE.
+005000     05  OPB-OUT-MULTIPLICAR         PIC S9(09)V99
+005010                                     SIGN LEADING SEPARATE.
+005100     05  OPB-OUT-DIVIDIR             PIC S9(07)V99
+005110                                     SIGN LEADING SEPARATE.
+005200     05  OPB-OUT-MULT-ERR            PIC X(01).
+005300     05  OPB-OUT-DIV-ERR             PIC X(01).
+
+005400 FD  OPB-CKPT-FILE.
+005500 01  OPB-CKPT-RECORD                 PIC 9(07).
+
+005510 FD  OPB-REJECT-FILE.
+005520 01  OPB-REJECT-RECORD               PIC X(20).
+
+005521 FD  OPB-CONTROL-FILE.
+005522 01  OPB-CTL-IN-RECORD.
+005523     05  OPB-CTL-IN-SUMA-TOTAL       PIC S9(09)V99
+005524                                     SIGN LEADING SEPARATE.
+005525     05  OPB-CTL-IN-RESTA-TOTAL      PIC S9(09)V99
+005526                                     SIGN LEADING SEPARATE.
+
+005530 FD  ACCT-MASTER-FILE.
+005540 COPY ACCTREC.
+
+005600 WORKING-STORAGE SECTION.
+005700******************************************************************
+005800* OPERANDOS
+005900******************************************************************
+006000 COPY OPRNDS REPLACING NUM-PICTURE BY S9999999V99.
+
+006300******************************************************************
+006400* RESULTADOS
+006500******************************************************************
+006600 01  SUMA                            PIC S9(7)V99.
+006700 01  RESTA                           PIC S9(7)V99.
+006800 01  MULTIPLICAR                     PIC S9(9)V99.
+006900 01  DIVIDIR                         PIC S9(7)V99.
+
+006910******************************************************************
+006920* CAMPOS EDITADOS PARA PANTALLA  -  INSERTAN COMAS Y SUPRIMEN
+006930* CEROS A LA IZQUIERDA PARA QUE LOS RESULTADOS SEAN MAS FACILES
+006940* DE LEER EN LA CONSOLA.  LOS CAMPOS SIN EDITAR DE ARRIBA SIGUEN
+006950* SIENDO LOS QUE SE CALCULAN Y SE ESCRIBEN A LOS ARCHIVOS.
+006960******************************************************************
+006970 01  SUMA-ED                         PIC -Z,ZZZ,ZZZ.99.
+006980 01  RESTA-ED                        PIC -Z,ZZZ,ZZZ.99.
+006990 01  MULTIPLICAR-ED                  PIC -ZZZ,ZZZ,ZZZ.99.
+007000 01  DIVIDIR-ED                      PIC -Z,ZZZ,ZZZ.99.
+
+007100 77  OPB-MULT-ERROR-SW               PIC X(01) VALUE "N".
+007200     88  OPB-MULT-ERROR              VALUE "Y".
+007300     88  OPB-MULT-OK                 VALUE "N".
+
+007500 77  OPB-DIV-ERROR-SW                PIC X(01) VALUE "N".
+007600     88  OPB-DIV-ERROR               VALUE "Y".
+007700     88  OPB-DIV-OK                  VALUE "N".
+
+007900 77  OPB-MODE                        PIC X(01) VALUE "I".
+008000     88  OPB-MODE-BATCH              VALUE "B".
+008100     88  OPB-MODE-INTERACTIVE        VALUE "I".
+
+008300 77  OPB-EOF-SW                      PIC X(01) VALUE "N".
+008400     88  OPB-EOF                     VALUE "Y".
+
+008600 01  WS-TRANS-IN-STATUS.
+008605     COPY FSTATCOD REPLACING FS-NAME BY WS-TRANS-IN-CODE.
+008700 01  WS-TRANS-OUT-STATUS.
+008705     COPY FSTATCOD REPLACING FS-NAME BY WS-TRANS-OUT-CODE.
+008710 01  WS-CKPT-STATUS.
+008712     COPY FSTATCOD REPLACING FS-NAME BY WS-CKPT-CODE.
+008713 01  WS-CTL-FILE-STATUS.
+008714     COPY FSTATCOD REPLACING FS-NAME BY WS-CTL-FILE-CODE.
+008715 01  WS-REJECT-STATUS.
+008716     COPY FSTATCOD REPLACING FS-NAME BY WS-REJECT-CODE.
+
+008717******************************************************************
+008718* BATCH REJECT HANDLING
+008719******************************************************************
+008720 77  OPB-REJECT-COUNT                PIC 9(07) VALUE ZERO.
+008721 77  OPB-BATCH-VALID-SW              PIC X(01) VALUE "Y".
+008722     88  OPB-BATCH-REC-VALID         VALUE "Y".
+008723     88  OPB-BATCH-REC-INVALID       VALUE "N".
+
+008724******************************************************************
+008725* CHECKPOINT/RESTART CONTROLS FOR BATCH MODE
+008726******************************************************************
+008727 77  OPB-CKPT-INTERVAL               PIC 9(04) VALUE 0100.
+008728 77  OPB-REC-COUNT                   PIC 9(07) VALUE ZERO.
+008729 77  OPB-RESTART-COUNT               PIC 9(07) VALUE ZERO.
+008730 77  OPB-CKPT-QUOT                   PIC 9(07) VALUE ZERO.
+008731 77  OPB-CKPT-REM                    PIC 9(04) VALUE ZERO.
+
+008732******************************************************************
+008733* BATCH CONTROL TOTALS.  SUMA-TOTAL AND RESTA-TOTAL ARE PROVED
+008734* AGAINST THE EXPECTED TOTALS SUPPLIED ON THE OPBCTL CONTROL
+008735* RECORD, NOT AGAINST A VALUE RE-DERIVED FROM NUM1/NUM2-TOTAL,
+008736* SO A DROPPED, DUPLICATED, OR MISCALCULATED RECORD ACTUALLY
+008737* CHANGES THE COMPARISON INSTEAD OF ALWAYS BALANCING BY
+008738* CONSTRUCTION.
+008739******************************************************************
+008740 77  OPB-CTL-NUM1-TOTAL              PIC S9(09)V99 VALUE ZERO.
+008741 77  OPB-CTL-NUM2-TOTAL              PIC S9(09)V99 VALUE ZERO.
+008742 77  OPB-CTL-SUMA-TOTAL              PIC S9(09)V99 VALUE ZERO.
+008743 77  OPB-CTL-RESTA-TOTAL             PIC S9(09)V99 VALUE ZERO.
+008744 77  OPB-CTL-SUMA-EXPECTED           PIC S9(09)V99 VALUE ZERO.
+008745 77  OPB-CTL-RESTA-EXPECTED          PIC S9(09)V99 VALUE ZERO.
+008746 77  OPB-CTL-BALANCE-SW              PIC X(01) VALUE "Y".
+008747     88  OPB-CTL-IN-BALANCE          VALUE "Y".
+008748     88  OPB-CTL-OUT-OF-BALANCE      VALUE "N".
+008749 77  OPB-CTL-SUPPLIED-SW             PIC X(01) VALUE "N".
+008750     88  OPB-CTL-SUPPLIED           VALUE "Y".
+008751     88  OPB-CTL-NOT-SUPPLIED       VALUE "N".
+
+008752******************************************************************
+008753* ACCOUNT POSTING (INTERACTIVE MODE ONLY)
+008754******************************************************************
+008755 01  WS-ACCTMAST-STATUS.
+008756     COPY FSTATCOD REPLACING FS-NAME BY WS-ACCTMAST-CODE.
+008757 77  OPB-POST-CHOICE                 PIC X(01) VALUE "N".
+008758     88  OPB-POST-YES                VALUE "S" "s".
+008759 77  OPB-POST-TYPE                   PIC X(01) VALUE SPACE.
+008760     88  OPB-POST-SUMA               VALUE "S" "s".
+008761     88  OPB-POST-RESTA              VALUE "R" "r".
+008762 77  OPB-CREATE-CHOICE               PIC X(01) VALUE "N".
+008763     88  OPB-CREATE-YES              VALUE "S" "s".
+008764 01  ACM-BALANCE-ED                   PIC -ZZZ,ZZZ,ZZZ.99.
+
+008765 77  OPB-NUM-INPUT                   PIC X(11).
+008766 77  OPB-NUM-VALUE                   PIC S9(7)V99.
+008767 77  OPB-NUM-TEST-RESULT             PIC S9(04) COMP.
+008770 77  OPB-VALID-SW                    PIC X(01) VALUE "N".
+008780     88  OPB-VALID-ENTRY             VALUE "Y".
+008790     88  OPB-INVALID-ENTRY           VALUE "N".
+
+008900 PROCEDURE DIVISION.
+009000******************************************************************
+009100* 0000-MAINLINE
+009200******************************************************************
+009300 0000-MAINLINE.
+009400     PERFORM 1000-SELECT-MODE THRU 1000-SELECT-MODE-EXIT.
+009500     IF OPB-MODE-BATCH
+009600         PERFORM 4000-PROCESS-BATCH THRU 4000-PROCESS-BATCH-EXIT
+009700     ELSE
+009800         PERFORM 1100-GET-OPERANDS THRU 1100-GET-OPERANDS-EXIT
+009900         PERFORM 2000-CALCULATE THRU 2000-CALCULATE-EXIT
+010000         PERFORM 3000-SHOW-RESULTS THRU 3000-SHOW-RESULTS-EXIT
+010050         PERFORM 5000-POST-TO-ACCOUNT
+010060             THRU 5000-POST-TO-ACCOUNT-EXIT
+010100     END-IF.
+010200     GOBACK.
+
+010400******************************************************************
+010500* 1000-SELECT-MODE
+010600******************************************************************
+010700 1000-SELECT-MODE.
+010800     DISPLAY "MODO (I=INTERACTIVO, B=BATCH POR ARCHIVO): ".
+010900     ACCEPT OPB-MODE.
+011000 1000-SELECT-MODE-EXIT.
+011100     EXIT.
+
+011300******************************************************************
+011400* 1100-GET-OPERANDS
+011500******************************************************************
+011600 1100-GET-OPERANDS.
+011700     DISPLAY "INTRODUCIR EL PRIMER NUMERO (EJ. -1234.56):".
+011710     SET OPB-INVALID-ENTRY TO TRUE.
+011720     PERFORM 1110-ACCEPT-NUM1 THRU 1110-ACCEPT-NUM1-EXIT
+011730         UNTIL OPB-VALID-ENTRY.
+011800     DISPLAY "INTRODUCE EL SEGUNDO NUMERO (EJ. -1234.56):".
+011810     SET OPB-INVALID-ENTRY TO TRUE.
+011820     PERFORM 1120-ACCEPT-NUM2 THRU 1120-ACCEPT-NUM2-EXIT
+011830         UNTIL OPB-VALID-ENTRY.
+012100 1100-GET-OPERANDS-EXIT.
+012200     EXIT.
+
+012210******************************************************************
+012220* 1110-ACCEPT-NUM1  -  RE-PROMPTS UNTIL A VALID SIGNED, OPTIONALLY
+012225*                      DECIMAL AMOUNT IS TYPED.
+012230******************************************************************
+012240 1110-ACCEPT-NUM1.
+012250     ACCEPT OPB-NUM-INPUT.
+012260     PERFORM 1130-VALIDATE-NUM-ENTRY
+012261         THRU 1130-VALIDATE-NUM-ENTRY-EXIT.
+012262     IF OPB-VALID-ENTRY
+012266         MOVE OPB-NUM-VALUE TO NUM1
+012268     ELSE
+012310         DISPLAY "ENTRADA NO NUMERICA, REINTENTE:"
+012320     END-IF.
+012330 1110-ACCEPT-NUM1-EXIT.
+012340     EXIT.
+
+012350******************************************************************
+012360* 1120-ACCEPT-NUM2  -  RE-PROMPTS UNTIL A VALID SIGNED, OPTIONALLY
+012365*                      DECIMAL AMOUNT IS TYPED.
+012370******************************************************************
+012380 1120-ACCEPT-NUM2.
+012390     ACCEPT OPB-NUM-INPUT.
+012400     PERFORM 1130-VALIDATE-NUM-ENTRY
+012401         THRU 1130-VALIDATE-NUM-ENTRY-EXIT.
+012402     IF OPB-VALID-ENTRY
+012406         MOVE OPB-NUM-VALUE TO NUM2
+012408     ELSE
+012440         DISPLAY "ENTRADA NO NUMERICA, REINTENTE:"
+012460     END-IF.
+012470 1120-ACCEPT-NUM2-EXIT.
+012480     EXIT.
+
+012481******************************************************************
+012482* 1130-VALIDATE-NUM-ENTRY  -  SHARED BY 1110/1120.  OPB-NUM-INPUT
+012483*                             MAY CARRY A LEADING SIGN AND A
+012484*                             DECIMAL POINT (E.G. "-1234.56").
+012485*                             TEST-NUMVAL-C RETURNS ZERO WHEN THE
+012486*                             ENTRY IS A VALID NUMERIC-EDITED
+012487*                             STRING; NUMVAL-C THEN CONVERTS IT.
+012488******************************************************************
+012489 1130-VALIDATE-NUM-ENTRY.
+012490     MOVE FUNCTION TEST-NUMVAL-C(OPB-NUM-INPUT)
+012491         TO OPB-NUM-TEST-RESULT.
+012492     IF OPB-NUM-TEST-RESULT = 0
+012493         SET OPB-VALID-ENTRY TO TRUE
+012494         COMPUTE OPB-NUM-VALUE = FUNCTION NUMVAL-C(OPB-NUM-INPUT)
+012495     ELSE
+012496         SET OPB-INVALID-ENTRY TO TRUE
+012497     END-IF.
+012498 1130-VALIDATE-NUM-ENTRY-EXIT.
+012499     EXIT.
+
+012400******************************************************************
+012500* 2000-CALCULATE  -  SHARED BY BOTH THE INTERACTIVE AND BATCH
+012600*                    PATHS.  NUM1/NUM2 MUST ALREADY BE SET.
+012700******************************************************************
+012800 2000-CALCULATE.
+012900     ADD NUM1 TO NUM2 GIVING SUMA.
+013000     SUBTRACT NUM1 FROM NUM2 GIVING RESTA.
+013100     SET OPB-MULT-OK TO TRUE.
+013200     MULTIPLY NUM1 BY NUM2 GIVING MULTIPLICAR
+013300         ON SIZE ERROR
+013400             SET OPB-MULT-ERROR TO TRUE
+013500             MOVE ZERO TO MULTIPLICAR
+013600     END-MULTIPLY.
+013700     SET OPB-DIV-OK TO TRUE.
+013800     IF NUM2 = ZERO
+013900         SET OPB-DIV-ERROR TO TRUE
+014000         MOVE ZERO TO DIVIDIR
+014100     ELSE
+014200         DIVIDE NUM1 BY NUM2 GIVING DIVIDIR ROUNDED
+014300     END-IF.
+014400 2000-CALCULATE-EXIT.
+014500     EXIT.
+
+014700******************************************************************
+014800* 3000-SHOW-RESULTS
+014900******************************************************************
+015000 3000-SHOW-RESULTS.
+015010     MOVE SUMA TO SUMA-ED.
+015020     MOVE RESTA TO RESTA-ED.
+015100     DISPLAY "LA SUMA DA: " SUMA-ED.
+015200     DISPLAY "LA RESTA DA: " RESTA-ED.
+015300     IF OPB-MULT-ERROR
+015400         DISPLAY "LA MULTIPLICACION SE SALE DE RANGO - "
+015500             "TRANSACCION MARCADA PARA REVISION"
+015600     ELSE
+015610         MOVE MULTIPLICAR TO MULTIPLICAR-ED
+015700         DISPLAY "LA MULTIPLICACION DA: " MULTIPLICAR-ED
+015800     END-IF.
+015900     IF OPB-DIV-ERROR
+016000         DISPLAY "NO SE PUEDE DIVIDIR ENTRE CERO - "
+016100             "TRANSACCION MARCADA PARA REVISION"
+016200     ELSE
+016210         MOVE DIVIDIR TO DIVIDIR-ED
+016300         DISPLAY "LA DIVISION DA: " DIVIDIR-ED
+016400     END-IF.
+016500 3000-SHOW-RESULTS-EXIT.
+016600     EXIT.
+
+016800******************************************************************
+016900* 4000-PROCESS-BATCH  -  READS EVERY NUM1/NUM2 PAIR FROM OPBTRIN
+017000*                        AND WRITES ALL FOUR RESULTS FOR EACH
+017100*                        PAIR TO OPBTROUT IN ONE EXECUTION.  IF
+017110*                        THE OPBCKPT CHECKPOINT FILE SHOWS THE
+017120*                        LAST RUN DID NOT FINISH, PROCESSING
+017130*                        RESUMES AFTER THE LAST CHECKPOINTED
+017140*                        RECORD INSTEAD OF STARTING AT RECORD 1.
+017200******************************************************************
+017300 4000-PROCESS-BATCH.
+017400     OPEN INPUT OPB-TRANS-IN-FILE.
+017600     MOVE "N" TO OPB-EOF-SW.
+017605     MOVE ZERO TO OPB-REJECT-COUNT
+017606                  OPB-CTL-NUM1-TOTAL OPB-CTL-NUM2-TOTAL
+017607                  OPB-CTL-SUMA-TOTAL OPB-CTL-RESTA-TOTAL.
+017608     MOVE ZERO TO OPB-CTL-SUMA-EXPECTED OPB-CTL-RESTA-EXPECTED.
+017609     SET OPB-CTL-NOT-SUPPLIED TO TRUE.
+017610     PERFORM 4050-CHECK-RESTART THRU 4050-CHECK-RESTART-EXIT.
+017620     MOVE OPB-RESTART-COUNT TO OPB-REC-COUNT.
+017630     IF OPB-RESTART-COUNT > ZERO
+017640         DISPLAY "REINICIANDO DESPUES DEL REGISTRO "
+017650             OPB-RESTART-COUNT
+017655         OPEN EXTEND OPB-TRANS-OUT-FILE
+017656         IF FS-NOT-FOUND OF WS-TRANS-OUT-STATUS
+017657             OPEN OUTPUT OPB-TRANS-OUT-FILE
+017658             CLOSE OPB-TRANS-OUT-FILE
+017659             OPEN EXTEND OPB-TRANS-OUT-FILE
+017660         END-IF
+017661         PERFORM 4060-SKIP-INPUT-REC THRU 4060-SKIP-INPUT-REC-EXIT
+017670             OPB-RESTART-COUNT TIMES
+017680     ELSE
+017690         OPEN OUTPUT OPB-TRANS-OUT-FILE
+017695     END-IF.
+017700     PERFORM 4100-READ-BATCH-REC THRU 4100-READ-BATCH-REC-EXIT.
+017800     PERFORM 4200-PROC-BATCH-REC
+017900         THRU 4200-PROC-BATCH-REC-EXIT
+018000         UNTIL OPB-EOF.
+018050     PERFORM 4260-CLEAR-CHECKPOINT THRU 4260-CLEAR-CHECKPOINT-EXIT.
+018055     PERFORM 4265-READ-CONTROL-TOTALS
+018057         THRU 4265-READ-CONTROL-TOTALS-EXIT.
+018060     PERFORM 4270-RECONCILE-TOTALS THRU 4270-RECONCILE-TOTALS-EXIT.
+018100     CLOSE OPB-TRANS-IN-FILE.
+018200     CLOSE OPB-TRANS-OUT-FILE.
+018300 4000-PROCESS-BATCH-EXIT.
+018400     EXIT.
+
+018410******************************************************************
+018420* 4050-CHECK-RESTART  -  READS THE LAST CHECKPOINTED RECORD COUNT
+018430*                        FROM OPBCKPT.  A MISSING OR EMPTY FILE
+018440*                        MEANS THE PRIOR RUN FINISHED CLEANLY, SO
+018450*                        THIS RUN STARTS AT RECORD 1 AS USUAL.
+018460******************************************************************
+018470 4050-CHECK-RESTART.
+018480     OPEN INPUT OPB-CKPT-FILE.
+018490     IF WS-CKPT-STATUS = "00"
+018500         READ OPB-CKPT-FILE
+018510             AT END
+018520                 MOVE ZERO TO OPB-RESTART-COUNT
+018530             NOT AT END
+018540                 MOVE OPB-CKPT-RECORD TO OPB-RESTART-COUNT
+018550         END-READ
+018560         CLOSE OPB-CKPT-FILE
+018570     ELSE
+018580         MOVE ZERO TO OPB-RESTART-COUNT
+018590     END-IF.
+018600 4050-CHECK-RESTART-EXIT.
+018610     EXIT.
+
+018620******************************************************************
+018630* 4060-SKIP-INPUT-REC  -  DISCARDS ONE ALREADY-CHECKPOINTED RECORD
+018640*                         FROM OPBTRIN WITHOUT REPROCESSING IT.
+018650******************************************************************
+018660 4060-SKIP-INPUT-REC.
+018670     READ OPB-TRANS-IN-FILE
+018680         AT END
+018690             SET OPB-EOF TO TRUE
+018700     END-READ.
+018710 4060-SKIP-INPUT-REC-EXIT.
+018720     EXIT.
+
+018600******************************************************************
+018700* 4100-READ-BATCH-REC
+018800******************************************************************
+018900 4100-READ-BATCH-REC.
+019000     READ OPB-TRANS-IN-FILE
+019100         AT END
+019200             SET OPB-EOF TO TRUE
+019300         NOT AT END
+019400             PERFORM 4150-VALIDATE-BATCH-REC
+019410                 THRU 4150-VALIDATE-BATCH-REC-EXIT
+019600     END-READ.
+019700 4100-READ-BATCH-REC-EXIT.
+019800     EXIT.
+
+019810******************************************************************
+019820* 4150-VALIDATE-BATCH-REC  -  A BAD OPBTRIN RECORD (NON-NUMERIC OR
+019830*                             MISSING SIGN) IS COPIED AS-IS TO
+019840*                             OPBREJ AND SKIPPED INSTEAD OF BEING
+019850*                             CALCULATED ON.
+019860******************************************************************
+019870 4150-VALIDATE-BATCH-REC.
+019880     IF OPB-IN-NUM1 IS NUMERIC AND OPB-IN-NUM2 IS NUMERIC
+019890         SET OPB-BATCH-REC-VALID TO TRUE
+019900         MOVE OPB-IN-NUM1 TO NUM1
+019910         MOVE OPB-IN-NUM2 TO NUM2
+019920     ELSE
+019930         SET OPB-BATCH-REC-INVALID TO TRUE
+019940         ADD 1 TO OPB-REJECT-COUNT
+019950         PERFORM 4160-WRITE-REJECT THRU 4160-WRITE-REJECT-EXIT
+019960     END-IF.
+019970 4150-VALIDATE-BATCH-REC-EXIT.
+019980     EXIT.
+
+019990******************************************************************
+020000* 4160-WRITE-REJECT  -  APPENDS THE RAW OPBTRIN RECORD TO OPBREJ.
+020010******************************************************************
+020020 4160-WRITE-REJECT.
+020030     OPEN EXTEND OPB-REJECT-FILE.
+020040     IF FS-NOT-FOUND OF WS-REJECT-STATUS
+020050         OPEN OUTPUT OPB-REJECT-FILE
+020060         CLOSE OPB-REJECT-FILE
+020070         OPEN EXTEND OPB-REJECT-FILE
+020080     END-IF.
+020090     MOVE OPB-IN-RECORD-ALT TO OPB-REJECT-RECORD.
+020100     WRITE OPB-REJECT-RECORD.
+020110     CLOSE OPB-REJECT-FILE.
+020120 4160-WRITE-REJECT-EXIT.
+020130     EXIT.
+
+020200******************************************************************
+020300* 4200-PROC-BATCH-REC
+020400******************************************************************
+020500 4200-PROC-BATCH-REC.
+020600     IF OPB-BATCH-REC-VALID
+020700         PERFORM 2000-CALCULATE THRU 2000-CALCULATE-EXIT
+020800         MOVE NUM1         TO OPB-OUT-NUM1
+020900         MOVE NUM2         TO OPB-OUT-NUM2
+021000         MOVE SUMA         TO OPB-OUT-SUMA
+021100         MOVE RESTA        TO OPB-OUT-RESTA
+021200         MOVE MULTIPLICAR  TO OPB-OUT-MULTIPLICAR
+021300         MOVE DIVIDIR      TO OPB-OUT-DIVIDIR
+021400         IF OPB-MULT-ERROR
+021500             MOVE "Y" TO OPB-OUT-MULT-ERR
+021600         ELSE
+021700             MOVE "N" TO OPB-OUT-MULT-ERR
+021800         END-IF
+021900         IF OPB-DIV-ERROR
+022000             MOVE "Y" TO OPB-OUT-DIV-ERR
+022010         ELSE
+022020             MOVE "N" TO OPB-OUT-DIV-ERR
+022030         END-IF
+022040         WRITE OPB-OUT-RECORD
+022101         ADD NUM1  TO OPB-CTL-NUM1-TOTAL
+022102         ADD NUM2  TO OPB-CTL-NUM2-TOTAL
+022103         ADD SUMA  TO OPB-CTL-SUMA-TOTAL
+022104         ADD RESTA TO OPB-CTL-RESTA-TOTAL
+022105     END-IF.
+022110     ADD 1 TO OPB-REC-COUNT.
+022120     DIVIDE OPB-REC-COUNT BY OPB-CKPT-INTERVAL
+022130         GIVING OPB-CKPT-QUOT REMAINDER OPB-CKPT-REM.
+022140     IF OPB-CKPT-REM = ZERO
+022150         PERFORM 4250-WRITE-CHECKPOINT
+022160             THRU 4250-WRITE-CHECKPOINT-EXIT
+022170     END-IF.
+022200     PERFORM 4100-READ-BATCH-REC THRU 4100-READ-BATCH-REC-EXIT.
+022300 4200-PROC-BATCH-REC-EXIT.
+022400     EXIT.
+
+022410******************************************************************
+022420* 4250-WRITE-CHECKPOINT  -  SAVES THE CURRENT RECORD COUNT TO
+022430*                           OPBCKPT SO A RESTART CAN PICK UP HERE.
+022440******************************************************************
+022450 4250-WRITE-CHECKPOINT.
+022460     OPEN OUTPUT OPB-CKPT-FILE.
+022470     MOVE OPB-REC-COUNT TO OPB-CKPT-RECORD.
+022480     WRITE OPB-CKPT-RECORD.
+022490     CLOSE OPB-CKPT-FILE.
+022500 4250-WRITE-CHECKPOINT-EXIT.
+022510     EXIT.
+
+022520******************************************************************
+022530* 4260-CLEAR-CHECKPOINT  -  RUN COMPLETED NORMALLY, SO THE
+022540*                           CHECKPOINT IS RESET TO ZERO AND THE
+022550*                           NEXT RUN STARTS FROM RECORD 1.
+022560******************************************************************
+022570 4260-CLEAR-CHECKPOINT.
+022580     OPEN OUTPUT OPB-CKPT-FILE.
+022590     MOVE ZERO TO OPB-CKPT-RECORD.
+022600     WRITE OPB-CKPT-RECORD.
+022610     CLOSE OPB-CKPT-FILE.
+022620 4260-CLEAR-CHECKPOINT-EXIT.
+022630     EXIT.
+
+022632******************************************************************
+022634* 4265-READ-CONTROL-TOTALS  -  READS THE EXPECTED SUMA/RESTA
+022636*                              TOTALS FOR THIS BATCH FROM THE
+022638*                              EXTERNALLY SUPPLIED OPBCTL CONTROL
+022640*                              RECORD.  IF OPBCTL IS MISSING OR
+022642*                              EMPTY, 4270-RECONCILE-TOTALS IS
+022644*                              TOLD NO CONTROL TOTAL WAS SUPPLIED
+022646*                              AND SKIPS THE BALANCE CHECK.
+022648******************************************************************
+022650 4265-READ-CONTROL-TOTALS.
+022652     OPEN INPUT OPB-CONTROL-FILE.
+022654     IF FS-NOT-FOUND OF WS-CTL-FILE-STATUS
+022656         DISPLAY "OPBCTL NO EXISTE - LOTE NO RECONCILIADO"
+022658     ELSE
+022660         READ OPB-CONTROL-FILE
+022662             AT END
+022664                 DISPLAY "OPBCTL VACIO - LOTE NO RECONCILIADO"
+022666             NOT AT END
+022668                 MOVE OPB-CTL-IN-SUMA-TOTAL
+022670                     TO OPB-CTL-SUMA-EXPECTED
+022672                 MOVE OPB-CTL-IN-RESTA-TOTAL
+022674                     TO OPB-CTL-RESTA-EXPECTED
+022676                 SET OPB-CTL-SUPPLIED TO TRUE
+022678         END-READ
+022680         CLOSE OPB-CONTROL-FILE
+022682     END-IF.
+022684 4265-READ-CONTROL-TOTALS-EXIT.
+022686     EXIT.
+
+022688******************************************************************
+022690* 4270-RECONCILE-TOTALS  -  PROVES THE BATCH RUN BY COMPARING
+022692*                           SUMA-TOTAL AND RESTA-TOTAL AGAINST THE
+022694*                           EXPECTED TOTALS READ FROM OPBCTL BY
+022696*                           4265-READ-CONTROL-TOTALS.  A MISMATCH
+022698*                           MEANS A RECORD WAS DROPPED, DUPLICATED,
+022700*                           OR MISCALCULATED; A NON-ZERO REJECT
+022702*                           COUNT ALSO FAILS THE BATCH.
+022704******************************************************************
+022706 4270-RECONCILE-TOTALS.
+022708     SET OPB-CTL-IN-BALANCE TO TRUE.
+022710     IF OPB-CTL-SUPPLIED
+022712         IF OPB-CTL-SUMA-TOTAL NOT = OPB-CTL-SUMA-EXPECTED
+022714             OR OPB-CTL-RESTA-TOTAL NOT = OPB-CTL-RESTA-EXPECTED
+022716             SET OPB-CTL-OUT-OF-BALANCE TO TRUE
+022718         END-IF
+022720     END-IF.
+022722     DISPLAY "---- TOTALES DE CONTROL DEL LOTE ----".
+022724     DISPLAY "REGISTROS PROCESADOS:    " OPB-REC-COUNT.
+022726     DISPLAY "REGISTROS RECHAZADOS:    " OPB-REJECT-COUNT.
+022728     DISPLAY "TOTAL NUM1:              " OPB-CTL-NUM1-TOTAL.
+022730     DISPLAY "TOTAL NUM2:              " OPB-CTL-NUM2-TOTAL.
+022732     DISPLAY "TOTAL SUMA (REAL):       " OPB-CTL-SUMA-TOTAL.
+022734     DISPLAY "TOTAL RESTA (REAL):      " OPB-CTL-RESTA-TOTAL.
+022736     IF OPB-CTL-SUPPLIED
+022738         DISPLAY "TOTAL SUMA (ESPERADO):   "
+022739             OPB-CTL-SUMA-EXPECTED
+022740         DISPLAY "TOTAL RESTA (ESPERADO):  "
+022741             OPB-CTL-RESTA-EXPECTED
+022742     ELSE
+022744         DISPLAY "TOTAL DE CONTROL NO SUPLIDO EN OPBCTL"
+022746     END-IF.
+022748     IF OPB-CTL-OUT-OF-BALANCE OR OPB-REJECT-COUNT > ZERO
+022750         DISPLAY "LOTE FUERA DE BALANCE - VERIFIQUE EL ARCHIVO"
+022752         MOVE 4 TO RETURN-CODE
+022754     ELSE
+022756         DISPLAY "LOTE EN BALANCE"
+022758         MOVE 0 TO RETURN-CODE
+022760     END-IF.
+022762 4270-RECONCILE-TOTALS-EXIT.
+022764     EXIT.
+
+022960******************************************************************
+022970* 5000-POST-TO-ACCOUNT  -  OFFERS TO POST THIS RUN'S SUMA OR
+022980*                          RESTA RESULT AGAINST AN ACCOUNT'S
+022990*                          STORED BALANCE IN THE ACCTMAST MASTER.
+023000******************************************************************
+023010 5000-POST-TO-ACCOUNT.
+023020     DISPLAY "APLICAR RESULTADO A UNA CUENTA? (S/N): ".
+023030     ACCEPT OPB-POST-CHOICE.
+023040     IF OPB-POST-YES
+023050         DISPLAY "NUMERO DE CUENTA: "
+023060         ACCEPT ACM-ACCOUNT-NUMBER
+023070         DISPLAY "POSTEAR (S=SUMA, R=RESTA): "
+023080         ACCEPT OPB-POST-TYPE
+023090         PERFORM 5100-APPLY-POSTING THRU 5100-APPLY-POSTING-EXIT
+023100     END-IF.
+023110 5000-POST-TO-ACCOUNT-EXIT.
+023120     EXIT.
+
+023130******************************************************************
+023140* 5100-APPLY-POSTING  -  READS THE ACCOUNT BY ACM-ACCOUNT-NUMBER,
+023150*                        ADDS THE CHOSEN RESULT TO THE STORED
+023160*                        BALANCE, AND REWRITES THE RECORD.
+023170******************************************************************
+023180 5100-APPLY-POSTING.
+023190     OPEN I-O ACCT-MASTER-FILE.
+023200     IF FS-NOT-FOUND OF WS-ACCTMAST-STATUS
+023210         CLOSE ACCT-MASTER-FILE
+023220         OPEN OUTPUT ACCT-MASTER-FILE
+023230         CLOSE ACCT-MASTER-FILE
+023240         OPEN I-O ACCT-MASTER-FILE
+023250     END-IF.
+023260     READ ACCT-MASTER-FILE
+023270         INVALID KEY
+023280             DISPLAY "CUENTA NO ENCONTRADA: " ACM-ACCOUNT-NUMBER
+023285             PERFORM 5200-CREATE-ACCOUNT
+023286                 THRU 5200-CREATE-ACCOUNT-EXIT
+023290         NOT INVALID KEY
+023300             EVALUATE TRUE
+023310                 WHEN OPB-POST-SUMA
+023320                     ADD SUMA TO ACM-ACCOUNT-BALANCE
+023330                 WHEN OPB-POST-RESTA
+023340                     ADD RESTA TO ACM-ACCOUNT-BALANCE
+023350             END-EVALUATE
+023360             REWRITE ACM-ACCOUNT-RECORD
+023365             MOVE ACM-ACCOUNT-BALANCE TO ACM-BALANCE-ED
+023370             DISPLAY "NUEVO BALANCE DE LA CUENTA: "
+023380                 ACM-BALANCE-ED
+023390     END-READ.
+023400     CLOSE ACCT-MASTER-FILE.
+023410 5100-APPLY-POSTING-EXIT.
+023420     EXIT.
+
+023430******************************************************************
+023440* 5200-CREATE-ACCOUNT  -  THE ACCOUNT NUMBER JUST KEYED WASN'T ON
+023450*                         FILE.  OFFERS TO OPEN IT AS A NEW
+023460*                         ACCOUNT, SEEDED WITH THIS RUN'S SUMA OR
+023470*                         RESTA RESULT AS ITS OPENING BALANCE, SO
+023480*                         A FRESHLY STOOD-UP ACCTMAST CAN ACTUALLY
+023490*                         BE POSTED TO INSTEAD OF STAYING EMPTY.
+023491******************************************************************
+023492 5200-CREATE-ACCOUNT.
+023493     DISPLAY "CUENTA NUEVA?  CREARLA? (S/N): ".
+023494     ACCEPT OPB-CREATE-CHOICE.
+023495     IF OPB-CREATE-YES
+023496         DISPLAY "ID DE CLIENTE: "
+023497         ACCEPT ACM-CUSTOMER-ID
+023498         DISPLAY "NOMBRE DE LA CUENTA: "
+023499         ACCEPT ACM-ACCOUNT-NAME
+023500         EVALUATE TRUE
+023501             WHEN OPB-POST-SUMA
+023502                 MOVE SUMA TO ACM-ACCOUNT-BALANCE
+023503             WHEN OPB-POST-RESTA
+023504                 MOVE RESTA TO ACM-ACCOUNT-BALANCE
+023505         END-EVALUATE
+023506         WRITE ACM-ACCOUNT-RECORD
+023507         MOVE ACM-ACCOUNT-BALANCE TO ACM-BALANCE-ED
+023508         DISPLAY "CUENTA CREADA.  BALANCE INICIAL: "
+023509             ACM-BALANCE-ED
+023510     END-IF.
+023511 5200-CREATE-ACCOUNT-EXIT.
+023512     EXIT.
+
+023600 END PROGRAM OPERACIONES-BASICAS.

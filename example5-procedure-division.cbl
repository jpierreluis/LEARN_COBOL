@@ -20,6 +20,6 @@
        DISPLAY "MUY BUENAS, " SALUDO.
        DISPLAY "TITULO: " TITULO.
        DISPLAY "ESTE ES EL TUTORIAL: " NUMERO.
-       STOP RUN.
+       GOBACK.
 
        END PROGRAM DIVISION_DE_PROCEIMIENTOS.

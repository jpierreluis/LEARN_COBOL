@@ -1,32 +1,152 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIVISION_DE_ENTORNO.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. Ordenaor donde se escribio el codigo.
-       OBJECT-COMPUTER. Orenador onde se ejecutara el codigo.
-       SPECIAL-NAMES.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT[OPTIONAL] nombre-del-archivo.
-       ASSIGN TO tipo de dispositivo.
-       ACCESS MODE IS Modo de acceso al archivo.
-       RECORD KEY IS Clave e registro.
-       ALTERNATE RECORD KEY IS Clave alternativa del registro.
-       WITH DUPLICATES
-       STATUS IS. Variable de estado del archivo.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Hello world"
-           STOP RUN.
-       END PROGRAM DIVISION_DE_ENTORNO.
+000100******************************************************************
+000200* PROGRAM-ID: DIVISION_DE_ENTORNO
+000300* AUTHOR:      J. PIERRE-LUIS
+000400* INSTALLATION: DESK OPERATIONS
+000500* DATE-WRITTEN: UNKNOWN
+000600* DATE-COMPILED:
+000700* PURPOSE:     TEMPLATE PROGRAM SHOWING THE SITE'S ENVIRONMENT
+000800*              DIVISION CONVENTIONS, INCLUDING THE STANDARD
+000900*              INDEXED TRANSACTION MASTER FILE DEFINITION.
+001000* TECTONICS:   cobc -x example3-enviroment-division.cbl
+001100*
+001200* MODIFICATION HISTORY
+001300*   09/08/26  JPL  REPLACED THE PLACEHOLDER FILE-CONTROL TEXT
+001400*                  WITH A REAL INDEXED TRANSACTION MASTER
+001500*                  (RECORD KEY, ALTERNATE RECORD KEY WITH
+001600*                  DUPLICATES, AND A FILE STATUS VARIABLE) SO
+001700*                  THE TEMPLATE CAN ACTUALLY BE COPIED INTO A
+001800*                  NEW PROGRAM THAT DOES FILE I/O.
+001810*   09/08/26  JPL  ADDED THE ACCTMAST INDEXED ACCOUNT/CUSTOMER
+001820*                  MASTER (ACCOUNT NUMBER PRIMARY KEY, CUSTOMER
+001830*                  ID ALTERNATE KEY WITH DUPLICATES) SO OTHER
+001840*                  PROGRAMS HAVE A SECOND INDEXED SKELETON TO
+001850*                  COPY BESIDES TRANMAST.
+001860*   09/08/26  JPL  ADDED SPECIAL-NAMES DECIMAL-POINT IS COMMA AND
+001870*                  A SYSOUT PRINT-FILE SKELETON SO A NEW PROGRAM
+001880*                  COPIED FROM THIS TEMPLATE HAS BOTH THE LOCALE
+001890*                  AND THE SPOOLED-REPORT CONVENTIONS ALREADY IN
+001895*                  PLACE.
+001896*   09/08/26  JPL  TRANMAST/ACCTMAST/PRINT FILE STATUS FIELDS NOW
+001897*                  COPY THE SHARED FSTATCOD CONDITION NAMES AND
+001898*                  THE "35" RECOVERY CHECKS TEST FS-NOT-FOUND
+001899*                  INSTEAD OF THE LITERAL CODE.
+001900******************************************************************
+
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. DIVISION_DE_ENTORNO.
+
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. Ordenaor donde se escribio el codigo.
+002700 OBJECT-COMPUTER. Orenador onde se ejecutara el codigo.
+002800 SPECIAL-NAMES.
+002810     DECIMAL-POINT IS COMMA.
+
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT TRANMAST-FILE ASSIGN TO "TRANMAST"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS ENT-TRAN-KEY
+003600         ALTERNATE RECORD KEY IS ENT-TRAN-ALT-KEY
+003700             WITH DUPLICATES
+003800         FILE STATUS IS WS-TRANMAST-STATUS.
+
+003810     SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMAST"
+003820         ORGANIZATION IS INDEXED
+003830         ACCESS MODE IS DYNAMIC
+003840         RECORD KEY IS ACM-ACCOUNT-NUMBER
+003850         ALTERNATE RECORD KEY IS ACM-CUSTOMER-ID
+003860             WITH DUPLICATES
+003870         FILE STATUS IS WS-ACCTMAST-STATUS.
+
+003880     SELECT PRINT-FILE ASSIGN TO "SYSOUT"
+003890         ORGANIZATION IS LINE SEQUENTIAL
+003895         FILE STATUS IS WS-PRINT-STATUS.
+
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  TRANMAST-FILE.
+004300 COPY TRANREC.
+
+004310 FD  ACCT-MASTER-FILE.
+004320 COPY ACCTREC.
+
+004330 FD  PRINT-FILE.
+004340 01  PRINT-LINE                      PIC X(132).
+
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-TRANMAST-STATUS.
+004605     COPY FSTATCOD REPLACING FS-NAME BY WS-TRANMAST-CODE.
+004610 01  WS-ACCTMAST-STATUS.
+004615     COPY FSTATCOD REPLACING FS-NAME BY WS-ACCTMAST-CODE.
+004620 01  WS-PRINT-STATUS.
+004625     COPY FSTATCOD REPLACING FS-NAME BY WS-PRINT-CODE.
+
+004800 PROCEDURE DIVISION.
+004900******************************************************************
+005000* 0000-MAINLINE
+005100******************************************************************
+005200 0000-MAINLINE.
+005300     DISPLAY "Hello world".
+005400     PERFORM 1000-OPEN-TRANMAST THRU 1000-OPEN-TRANMAST-EXIT.
+005500     IF WS-TRANMAST-STATUS = "00"
+005600         CLOSE TRANMAST-FILE
+005700     END-IF.
+005710     PERFORM 2000-OPEN-ACCTMAST THRU 2000-OPEN-ACCTMAST-EXIT.
+005720     IF WS-ACCTMAST-STATUS = "00"
+005730         CLOSE ACCT-MASTER-FILE
+005740     END-IF.
+005750     PERFORM 3000-PRINT-HEADING THRU 3000-PRINT-HEADING-EXIT.
+005800     GOBACK.
+
+006000******************************************************************
+006100* 1000-OPEN-TRANMAST  -  OPENS THE TRANSACTION MASTER I-O SO A
+006200*                        COPY OF THIS TEMPLATE CAN READ, WRITE
+006300*                        OR REWRITE BY ENT-TRAN-KEY OR BROWSE BY
+006400*                        THE ENT-TRAN-ALT-KEY ALTERNATE INDEX.
+006500******************************************************************
+006600 1000-OPEN-TRANMAST.
+006700     OPEN I-O TRANMAST-FILE.
+006800     IF FS-NOT-FOUND OF WS-TRANMAST-STATUS
+006900         CLOSE TRANMAST-FILE
+007000         OPEN OUTPUT TRANMAST-FILE
+007100         CLOSE TRANMAST-FILE
+007200         OPEN I-O TRANMAST-FILE
+007300     END-IF.
+007400 1000-OPEN-TRANMAST-EXIT.
+007500     EXIT.
+
+007510******************************************************************
+007520* 2000-OPEN-ACCTMAST  -  OPENS THE ACCOUNT/CUSTOMER MASTER I-O SO
+007530*                        A COPY OF THIS TEMPLATE CAN READ, WRITE
+007540*                        OR REWRITE BY ACM-ACCOUNT-NUMBER OR
+007550*                        BROWSE BY THE ACM-CUSTOMER-ID ALTERNATE
+007560*                        INDEX.
+007570******************************************************************
+007580 2000-OPEN-ACCTMAST.
+007590     OPEN I-O ACCT-MASTER-FILE.
+007600     IF FS-NOT-FOUND OF WS-ACCTMAST-STATUS
+007610         CLOSE ACCT-MASTER-FILE
+007620         OPEN OUTPUT ACCT-MASTER-FILE
+007630         CLOSE ACCT-MASTER-FILE
+007640         OPEN I-O ACCT-MASTER-FILE
+007650     END-IF.
+007660 2000-OPEN-ACCTMAST-EXIT.
+007670     EXIT.
+
+007680******************************************************************
+007690* 3000-PRINT-HEADING  -  WRITES ONE SAMPLE LINE TO THE SYSOUT
+007700*                        PRINT-FILE SO A COPY OF THIS TEMPLATE
+007710*                        HAS A SPOOLED-REPORT SKELETON ALONGSIDE
+007720*                        THE INDEXED-FILE SKELETONS ABOVE.
+007730******************************************************************
+007740 3000-PRINT-HEADING.
+007750     OPEN OUTPUT PRINT-FILE.
+007760     MOVE "DIVISION_DE_ENTORNO - REPORTE DE MUESTRA" TO PRINT-LINE.
+007770     WRITE PRINT-LINE.
+007780     CLOSE PRINT-FILE.
+007790 3000-PRINT-HEADING-EXIT.
+007800     EXIT.
+
+007810 END PROGRAM DIVISION_DE_ENTORNO.

@@ -0,0 +1,85 @@
+000100******************************************************************
+000200* PROGRAM-ID: MENU-PRINCIPAL
+000300* AUTHOR:      J. PIERRE-LUIS
+000400* INSTALLATION: DESK OPERATIONS
+000500* DATE-WRITTEN: 09/08/26
+000600* DATE-COMPILED:
+000700* PURPOSE:     SINGLE ENTRY POINT FOR THE DESK'S DAILY WORK.
+000800*              CALLS EACH OF THE STANDALONE PROGRAMS AS A
+000900*              SUBPROGRAM FROM AN OPERATOR-SELECTED OPTION SO
+001000*              THE DESK DOES NOT HAVE TO COMPILE AND LAUNCH FIVE
+001100*              DISCONNECTED JOBS.
+001200* TECTONICS:   cobc -x example10-menuprincipal.cbl
+001300*                  example3-enviroment-division.cbl
+001400*                  example5-procedure-division.cbl
+001500*                  example6-variables.cbl
+001600*                  example7-operacionesAricmeticas.cbl
+001700*                  example8-ifelse.cbl
+001800*
+001900* MODIFICATION HISTORY
+002000*   09/08/26  JPL  INITIAL VERSION.
+002100******************************************************************
+
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID. MENU-PRINCIPAL.
+
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800 77  MENU-OPTION                     PIC X(01) VALUE SPACE.
+002900     88  MENU-EXIT                   VALUE "0".
+003000     88  MENU-VALID-OPTION           VALUE "0" "1" "2" "3" "4" "5".
+
+003200 PROCEDURE DIVISION.
+003300******************************************************************
+003400* 0000-MAINLINE
+003500******************************************************************
+003600 0000-MAINLINE.
+003700     PERFORM 1000-SHOW-MENU THRU 1000-SHOW-MENU-EXIT
+003800         UNTIL MENU-EXIT.
+003900     GOBACK.
+
+004100******************************************************************
+004200* 1000-SHOW-MENU  -  DISPLAYS THE OPTIONS, READS THE OPERATOR'S
+004300*                    CHOICE AND DISPATCHES TO THE CHOSEN PROGRAM.
+004400******************************************************************
+004500 1000-SHOW-MENU.
+004600     DISPLAY " ".
+004700     DISPLAY "==== MENU PRINCIPAL - DESK OPERATIONS ====".
+004800     DISPLAY "1. DIVISION_DE_ENTORNO      (PLANTILLA DE ENTORNO)".
+004900     DISPLAY "2. DIVISION_DE_PROCEIMIENTOS (TUTORIAL)".
+005000     DISPLAY "3. CAPITULO-6                (VARIABLES)".
+005100     DISPLAY "4. OPERACIONES-BASICAS       (ARITMETICA)".
+005200     DISPLAY "5. CALCULADORA               (CLASIFICACION)".
+005300     DISPLAY "0. SALIR".
+005400     DISPLAY "SELECCIONE UNA OPCION: ".
+005500     ACCEPT MENU-OPTION.
+005600     IF NOT MENU-VALID-OPTION
+005700         DISPLAY "OPCION INVALIDA, REINTENTE."
+005800     ELSE
+005900         PERFORM 2000-DISPATCH THRU 2000-DISPATCH-EXIT
+006000     END-IF.
+006100 1000-SHOW-MENU-EXIT.
+006200     EXIT.
+
+006400******************************************************************
+006500* 2000-DISPATCH  -  CALLS THE PROGRAM THAT MATCHES MENU-OPTION.
+006600******************************************************************
+006700 2000-DISPATCH.
+006800     EVALUATE MENU-OPTION
+006900         WHEN "1"
+007000             CALL "DIVISION_DE_ENTORNO"
+007100         WHEN "2"
+007200             CALL "DIVISION_DE_PROCEIMIENTOS"
+007300         WHEN "3"
+007400             CALL "CAPITULO-6"
+007500         WHEN "4"
+007600             CALL "OPERACIONES-BASICAS"
+007700         WHEN "5"
+007800             CALL "CALCULADORA"
+007900         WHEN "0"
+008000             CONTINUE
+008100     END-EVALUATE.
+008200 2000-DISPATCH-EXIT.
+008300     EXIT.
+
+008500 END PROGRAM MENU-PRINCIPAL.

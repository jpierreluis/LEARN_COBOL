@@ -0,0 +1,25 @@
+000100******************************************************************
+000200* COPYBOOK:    OPRNDS
+000300* AUTHOR:      J. PIERRE-LUIS
+000400* DATE-WRITTEN: 09/08/26
+000500* PURPOSE:     SHARED NUM1/NUM2 OPERAND LAYOUT FOR CALCULADORA
+000600*              AND OPERACIONES-BASICAS.  CALCULADORA'S OPERANDS
+000700*              ARE PLAIN UNSIGNED INTEGERS; OPERACIONES-BASICAS'S
+000800*              ARE SIGNED DOLLARS-AND-CENTS AMOUNTS (PIC
+000900*              S9(7)V99, PER THE SIGNED/DECIMAL WORK EARLIER IN
+001000*              THIS FILE'S HISTORY), SO THE PICTURE CLAUSE ITSELF
+001100*              IS SUPPLIED BY EACH PROGRAM THROUGH A COPY
+001200*              REPLACING OF THE SINGLE NUM-PICTURE WORD RATHER
+001300*              THAN HARDCODED HERE.  THAT LETS BOTH PROGRAMS
+001400*              SHARE ONE LAYOUT DEFINITION WITHOUT FORCING
+001500*              EITHER ONE'S NUMERIC DOMAIN ONTO THE OTHER.  THE
+001510*              REPLACEMENT PICTURE MUST BE WRITTEN AS ONE
+001520*              UNBROKEN WORD (NO PARENTHESES, E.G. S9999999V99
+001530*              RATHER THAN S9(7)V99) SINCE A SINGLE-WORD
+001540*              REPLACING PHRASE CANNOT SPAN SEVERAL TOKENS.
+001600*
+001700* MODIFICATION HISTORY
+001800*   09/08/26  JPL  INITIAL VERSION.
+001900******************************************************************
+002000 01  NUM1                            PIC NUM-PICTURE.
+002100 01  NUM2                            PIC NUM-PICTURE.

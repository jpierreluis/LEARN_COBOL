@@ -0,0 +1,20 @@
+000100******************************************************************
+000200* COPYBOOK:    ACCTREC
+000300* AUTHOR:      J. PIERRE-LUIS
+000400* DATE-WRITTEN: 09/08/26
+000500* PURPOSE:     RECORD LAYOUT FOR THE ACCTMAST INDEXED ACCOUNT/
+000600*              CUSTOMER MASTER FILE.  ACM-ACCOUNT-NUMBER IS THE
+000700*              PRIMARY KEY; ACM-CUSTOMER-ID IS AN ALTERNATE KEY
+000800*              WITH DUPLICATES SINCE ONE CUSTOMER CAN HOLD MORE
+000900*              THAN ONE ACCOUNT.
+001000*
+001100* MODIFICATION HISTORY
+001200*   09/08/26  JPL  INITIAL VERSION.
+001300******************************************************************
+001400 01  ACM-ACCOUNT-RECORD.
+001500     05  ACM-ACCOUNT-NUMBER          PIC X(10).
+001600     05  ACM-CUSTOMER-ID             PIC X(08).
+001700     05  ACM-ACCOUNT-NAME            PIC X(20).
+001800     05  ACM-ACCOUNT-BALANCE         PIC S9(09)V99
+001900                                     SIGN LEADING SEPARATE.
+002000     05  FILLER                      PIC X(10).

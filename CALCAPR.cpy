@@ -0,0 +1,25 @@
+000100******************************************************************
+000200* COPYBOOK:    CALCAPR
+000300* AUTHOR:      J. PIERRE-LUIS
+000400* DATE-WRITTEN: 09/08/26
+000500* PURPOSE:     SUPERVISOR SIGN-OFF RECORD WRITTEN TO THE CALCAPR
+000600*              FILE WHENEVER A CALCULADORA RESULT CLASSIFIES AS
+000700*              CRITICAL.  CALC-APR-STATUS SHOWS WHETHER THE RUN
+000800*              WAS SIGNED OFF ON THE SPOT ("A") OR IS STILL
+000900*              PENDING A SUPERVISOR ("P").
+001000*
+001100* MODIFICATION HISTORY
+001200*   09/08/26  JPL  INITIAL VERSION.
+001300******************************************************************
+001400 01  CALC-APR-RECORD.
+001500     05  CALC-APR-NUM1               PIC 9(04).
+001600     05  CALC-APR-NUM2               PIC 9(04).
+001700     05  CALC-APR-RESULTADO          PIC 9(05).
+001800     05  CALC-APR-CLASS              PIC X(08).
+001900     05  CALC-APR-OPERATOR-ID        PIC X(08).
+002000     05  CALC-APR-SUPERVISOR-ID      PIC X(08).
+002100     05  CALC-APR-STATUS             PIC X(01).
+002200         88  CALC-APR-IS-APPROVED    VALUE "A".
+002300         88  CALC-APR-IS-PENDING     VALUE "P".
+002400     05  CALC-APR-RUN-DATE           PIC 9(08).
+002500     05  CALC-APR-RUN-TIME           PIC 9(08).

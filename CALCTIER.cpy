@@ -0,0 +1,17 @@
+000100******************************************************************
+000200* COPYBOOK:    CALCTIER
+000300* AUTHOR:      J. PIERRE-LUIS
+000400* DATE-WRITTEN: 09/08/26
+000500* PURPOSE:     CLASSIFICATION CUT-OFF LAYOUT FOR THE CALCCTL
+000600*              CONTROL FILE USED BY CALCULADORA. THREE CUT-OFFS
+000700*              DIVIDE THE RESULTADO RANGE INTO FOUR BANDS:
+000800*              LOW / MEDIUM / HIGH / CRITICAL.
+000900*
+001000* MODIFICATION HISTORY
+001100*   09/08/26  JPL  INITIAL VERSION.
+001200******************************************************************
+001300 01  CALC-CTL-RECORD.
+001400     05  CALC-CTL-LOW-CUTOFF         PIC 9(05).
+001500     05  CALC-CTL-MED-CUTOFF         PIC 9(05).
+001600     05  CALC-CTL-HIGH-CUTOFF        PIC 9(05).
+001700     05  FILLER                      PIC X(10).
